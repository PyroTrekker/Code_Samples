@@ -4,9 +4,56 @@
       * Purpose: This program prepares and prints a report file on YMCA Members
       * Tectonics: cobc
       *
+      * Modification History:
+      *   02/06/2017 GW - File assignment is now driven by an
+      *                   environment variable (YMCAMEM_PATH) instead
+      *                   of a hardcoded E:\ path, so this program can
+      *                   run from any desk or branch office.  Also
+      *                   dropped a stray SELECT for MEMBERRPT, which
+      *                   this program never opens.
+      *   02/13/2017 GW - YMCAMEM converted to an indexed file keyed on
+      *                   MBR-CARD-NUMBER so members can be looked up
+      *                   and rewritten directly instead of requiring a
+      *                   full-file pass.  Record layout moved into the
+      *                   MEMBERREC copybook shared with YMCA_RPT.
+      *   02/21/2017 GW - Added a maintenance function (lookup by
+      *                   MBR-CARD-NUMBER, then update status, trainer,
+      *                   or fees) alongside the new-member entry path,
+      *                   and gave the new-member path its first real
+      *                   data-entry logic.
+      *   03/01/2017 GW - New-member entry now captures MBR-BIRTH-DATE
+      *                   so YMCA_RPT can age members off an actual
+      *                   birth date instead of the file date.
+      *   03/15/2017 GW - New-member entry now captures an expiration
+      *                   date, and maintenance can renew it, so
+      *                   YMCA_RPT can flag lapsed members.
+      *   04/19/2017 GW - Added a small CONTROLFILE that tracks the
+      *                   running YMCAMEM record count across runs, so
+      *                   YMCA_RPT can reconcile its own count against
+      *                   it instead of trusting the report blindly.
+      *   04/26/2017 GW - New-member entry and maintenance now capture
+      *                   MBR-HOUSEHOLD-CARD-NUMBER so family members
+      *                   can be linked to a primary card for billing.
+      *   05/03/2017 GW - New-member entry now loops for a whole batch
+      *                   of members in one run instead of one per
+      *                   invocation, and checkpoints CTL-LAST-CARD-
+      *                   NUMBER on CONTROLFILE after every successful
+      *                   WRITE so a seasonal enrollment push can be
+      *                   restarted without re-keying or duplicating
+      *                   members already committed.
+      *   05/10/2017 GW - New-member entry and maintenance now capture
+      *                   MBR-BALANCE-DUE so past-due fees can be
+      *                   flagged for a collections follow-up report.
+      *   05/17/2017 GW - OPEN I-O YMCAMEM now checks WS-YMCAMEM-STATUS
+      *                   and, if the indexed file does not exist yet
+      *                   (status 35 - first run against a fresh or
+      *                   not-yet-converted environment), creates an
+      *                   empty YMCAMEM before reopening I-O instead of
+      *                   failing silently.  Any other open failure now
+      *                   stops the run with a clear message.
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YMCA-MEMBERS-REPORT.
+       PROGRAM-ID. YMCA-MEMBER-UPDATE.
 
        ENVIRONMENT DIVISION.
 
@@ -15,49 +62,337 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT YMCAMEM ASSIGN TO "E:\YMCAMEM.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MEMBERRPT ASSIGN TO "E:\MEMBERRPT.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT YMCAMEM ASSIGN TO WS-YMCAMEM-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MBR-CARD-NUMBER
+               FILE STATUS IS WS-YMCAMEM-STATUS.
+           SELECT CONTROLFILE ASSIGN TO WS-CONTROLFILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROLFILE-STATUS.
 
        DATA DIVISION.
 
        FILE SECTION.
 
        FD  YMCAMEM.
-       01  MEMBER-LINE PIC X(85).
+           COPY MEMBERREC.
 
+       FD  CONTROLFILE.
+           COPY CONTROLREC.
 
        WORKING-STORAGE SECTION.
 
+       01  RUNTIME-PATHS.
+           05  WS-YMCAMEM-PATH         PIC X(100).
+           05  WS-CONTROLFILE-PATH     PIC X(100).
+
+       01  WS-CONTROLFILE-STATUS       PIC X(2).
+           88  WS-CONTROLFILE-OK                  VALUE "00".
+
+       01  RUN-RECORD-COUNT            PIC 9(5)       VALUE ZERO.
+
+       01  WS-YMCAMEM-STATUS           PIC X(2).
+           88  WS-YMCAMEM-OK                      VALUE "00".
+           88  WS-YMCAMEM-NOT-FOUND                VALUE "23".
+           88  WS-YMCAMEM-DUPLICATE                VALUE "22".
+           88  WS-YMCAMEM-FILE-MISSING             VALUE "35".
+
        01  SWITCHES.
            05  EOF-SWITCH                  PIC X          VALUE "N".
                88  EOF                                    VALUE "Y".
            05  FIRST-RECORD-SWITCH         PIC X          VALUE "Y".
                88  FIRST-RECORD                           VALUE "Y".
+           05  FUNCTION-SWITCH             PIC X          VALUE "N".
+               88  NEW-MEMBER-FUNCTION                    VALUE "N".
+               88  MAINTAIN-FUNCTION                       VALUE "M".
+           05  CHANGE-FIELD-SWITCH         PIC X.
+               88  CHANGE-THIS-FIELD                       VALUE "Y".
+           05  CARD-FOUND-SWITCH           PIC X.
+               88  CARD-FOUND                              VALUE "Y".
+               88  CARD-ALREADY-ON-FILE                    VALUE "Y".
+           05  MORE-MEMBERS-SWITCH         PIC X          VALUE "Y".
+               88  MORE-MEMBERS-TO-ENTER                   VALUE "Y".
+
+       01  LAST-CHECKPOINT-CARD        PIC 9(6)       VALUE ZERO.
 
         01  STATUS-TRACKERS.
            05  OLD-STATUS              PIC X(8).
            05  OLD-TRAINER             PIC X(8).
 
-       01  NEW-MEMBER.
-           05  MBR-STATUS              PIC X(8).
-           05  MBR-PERSONAL-TRAINER    PIC X(8).
-           05  MBR-CARD-NUMBER         PIC 9(6).
-           05  MBR-NAME                PIC X(20).
-           05  MBR-FAV-ACTIVITY        PIC X(10).
-           05  MBR-MEMBERSHIP-FEES     PIC 9(3)V9(2).
-           05  MBR-CLASS-FEES          PIC 9(3)V9(2).
-           05  MBR-MASSAGE-FEES        PIC 9(3)V9(2).
-           05  MBR-FITNESS-SCORE       PIC 9(3)V9(2).
-           05  MBR-ZIPCODE             PIC 9(5).
+       01  MAINTENANCE-KEY.
+           05  MT-CARD-NUMBER          PIC 9(6).
 
        PROCEDURE DIVISION.
 
        000-UPDATE-MEMBER-LIST.
-           OPEN EXTEND YMCAMEM.
-           PERFORM 100-INPUT-NEW-MEMBER-DATA.
+           PERFORM 050-GET-RUNTIME-PATHS.
+           PERFORM 060-READ-CONTROL-COUNT.
+           OPEN I-O YMCAMEM.
+           IF NOT WS-YMCAMEM-OK
+               IF WS-YMCAMEM-FILE-MISSING
+                   PERFORM 090-CREATE-YMCAMEM
+               ELSE
+                   DISPLAY "UNABLE TO OPEN YMCAMEM - STATUS: "
+                       WS-YMCAMEM-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           DISPLAY "Select Function: (N)ew or (M)aintain"
+           ACCEPT FUNCTION-SWITCH.
+
+           IF MAINTAIN-FUNCTION
+               PERFORM 300-MAINTAIN-MEMBER
+           ELSE
+               IF LAST-CHECKPOINT-CARD NOT = ZERO
+                   DISPLAY "LAST MEMBER CHECKPOINTED WAS CARD: "
+                       LAST-CHECKPOINT-CARD
+                   DISPLAY "DUPLICATE CARD NUMBERS ARE REJECTED - "
+                       "RESUME WITH THE NEXT NEW MEMBER"
+               END-IF
+               MOVE "Y" TO MORE-MEMBERS-SWITCH
+               PERFORM 100-INPUT-NEW-MEMBER-DATA
+                   WITH TEST AFTER
+                   UNTIL NOT MORE-MEMBERS-TO-ENTER
+           END-IF.
+
            CLOSE YMCAMEM.
+           PERFORM 070-WRITE-CONTROL-COUNT.
            STOP RUN.
 
+       050-GET-RUNTIME-PATHS.
+           ACCEPT WS-YMCAMEM-PATH FROM ENVIRONMENT "YMCAMEM_PATH".
+           IF WS-YMCAMEM-PATH = SPACES
+               MOVE "YMCAMEM.DAT" TO WS-YMCAMEM-PATH
+           END-IF.
+
+           ACCEPT WS-CONTROLFILE-PATH FROM ENVIRONMENT
+               "CONTROLFILE_PATH".
+           IF WS-CONTROLFILE-PATH = SPACES
+               MOVE "YMCACTL.DAT" TO WS-CONTROLFILE-PATH
+           END-IF.
+
+      * LOADS THE RECORD COUNT LEFT BY THE LAST RUN THAT TOUCHED
+      * YMCAMEM, SO THIS RUN'S NEW-MEMBER ADDS START FROM THE RIGHT
+      * BASELINE.  A MISSING OR UNREADABLE CONTROL FILE (E.G. THE
+      * VERY FIRST RUN) JUST LEAVES RUN-RECORD-COUNT AT ZERO.
+       060-READ-CONTROL-COUNT.
+           OPEN INPUT CONTROLFILE.
+           IF WS-CONTROLFILE-OK
+               READ CONTROLFILE
+                   NOT AT END
+                       MOVE CTL-RECORD-COUNT TO RUN-RECORD-COUNT
+                       MOVE CTL-LAST-CARD-NUMBER TO LAST-CHECKPOINT-CARD
+               END-READ
+               CLOSE CONTROLFILE
+           END-IF.
+
+      * PERSISTS THE UPDATED RECORD COUNT SO YMCA_RPT (OR THE NEXT
+      * YMCA_MEM_UPDATE RUN) CAN RECONCILE AGAINST IT.  A WARNING IS
+      * DISPLAYED (RATHER THAN STOPPING THE RUN) ON FAILURE, SINCE
+      * THIS IS ALSO CALLED MID-BATCH BY 080-CHECKPOINT-PROGRESS - A
+      * BAD CONTROLFILE PATH SHOULD NOT ABORT AN OTHERWISE-GOOD
+      * ENROLLMENT RUN, BUT IT SHOULD NOT FAIL SILENTLY EITHER, SINCE
+      * IT LEAVES THE CHECKPOINT/RESTART SUPPORT UNABLE TO RESUME
+      * PROPERLY.
+       070-WRITE-CONTROL-COUNT.
+           MOVE RUN-RECORD-COUNT TO CTL-RECORD-COUNT.
+           MOVE LAST-CHECKPOINT-CARD TO CTL-LAST-CARD-NUMBER.
+           OPEN OUTPUT CONTROLFILE.
+           IF WS-CONTROLFILE-OK
+               WRITE CONTROL-RECORD
+               IF NOT WS-CONTROLFILE-OK
+                   DISPLAY "WARNING - UNABLE TO WRITE CONTROLFILE - "
+                       "STATUS: " WS-CONTROLFILE-STATUS
+               END-IF
+               CLOSE CONTROLFILE
+           ELSE
+               DISPLAY "WARNING - UNABLE TO OPEN CONTROLFILE FOR "
+                   "OUTPUT - STATUS: " WS-CONTROLFILE-STATUS
+           END-IF.
+
+      * CHECKPOINTS PROGRESS TO CONTROLFILE IMMEDIATELY AFTER EACH
+      * MEMBER IS COMMITTED TO YMCAMEM, RATHER THAN WAITING FOR THE
+      * WHOLE BATCH TO FINISH - IF A LARGE ENROLLMENT PUSH IS CUT OFF
+      * PARTWAY THROUGH, THE NEXT RUN KNOWS EXACTLY WHERE IT LEFT OFF.
+       080-CHECKPOINT-PROGRESS.
+           MOVE MT-CARD-NUMBER TO LAST-CHECKPOINT-CARD.
+           PERFORM 070-WRITE-CONTROL-COUNT.
+
+      * BOOTSTRAPS A BRAND-NEW YMCAMEM WHEN OPEN I-O REPORTS STATUS 35
+      * (FILE DOES NOT EXIST) - THE FIRST RUN AGAINST A FRESH LOCATION
+      * OR AN ENVIRONMENT NOT YET CONVERTED TO THE INDEXED LAYOUT.
+       090-CREATE-YMCAMEM.
+           DISPLAY "YMCAMEM NOT FOUND AT " WS-YMCAMEM-PATH
+           DISPLAY "CREATING NEW EMPTY YMCAMEM"
+           OPEN OUTPUT YMCAMEM.
+           CLOSE YMCAMEM.
+           OPEN I-O YMCAMEM.
+           IF NOT WS-YMCAMEM-OK
+               DISPLAY "UNABLE TO CREATE YMCAMEM - STATUS: "
+                   WS-YMCAMEM-STATUS
+               STOP RUN
+           END-IF.
+
        100-INPUT-NEW-MEMBER-DATA.
+           DISPLAY "Enter: Card Number"
+           ACCEPT MT-CARD-NUMBER
+
+           PERFORM 150-CHECK-DUPLICATE-CARD.
+           IF CARD-ALREADY-ON-FILE
+               DISPLAY "REJECTED - CARD NUMBER ALREADY ON FILE"
+           ELSE
+               MOVE MT-CARD-NUMBER      TO MBR-CARD-NUMBER
+
+               DISPLAY "Enter: Status"
+               ACCEPT MBR-STATUS
+
+               DISPLAY "Enter: Personal Trainer"
+               ACCEPT MBR-PERSONAL-TRAINER
+
+               DISPLAY "Enter: Member Name"
+               ACCEPT MBR-NAME
+
+               DISPLAY "Enter: Favorite Activity"
+               ACCEPT MBR-FAV-ACTIVITY
+
+               DISPLAY "Enter: Membership Fees"
+               ACCEPT MBR-MEMBERSHIP-FEES
+
+               DISPLAY "Enter: Class Fees"
+               ACCEPT MBR-CLASS-FEES
+
+               DISPLAY "Enter: Massage Fees"
+               ACCEPT MBR-MASSAGE-FEES
+
+               DISPLAY "Enter: Fitness Score"
+               ACCEPT MBR-FITNESS-SCORE
+
+               DISPLAY "Enter: Zip Code"
+               ACCEPT MBR-ZIPCODE
+
+               DISPLAY "Enter: Birth Date (YYYYMMDD)"
+               ACCEPT MBR-BIRTH-DATE
+
+               DISPLAY "Enter: Expiration Date (YYYYMMDD)"
+               ACCEPT MBR-EXPIRATION-DATE
+
+               DISPLAY "Enter: Household Card Number (0 IF NONE)"
+               ACCEPT MBR-HOUSEHOLD-CARD-NUMBER
+
+               DISPLAY "Enter: Balance Due (0 IF PAID IN FULL)"
+               ACCEPT MBR-BALANCE-DUE
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MMR-FILE-DATE
+
+               WRITE MEMBER-MASTER-RECORD
+
+               IF WS-YMCAMEM-OK
+                   DISPLAY "MEMBER ADDED - CARD: " MBR-CARD-NUMBER
+                   ADD 1 TO RUN-RECORD-COUNT
+                   PERFORM 080-CHECKPOINT-PROGRESS
+               ELSE
+                   DISPLAY "WRITE FAILED - STATUS: " WS-YMCAMEM-STATUS
+               END-IF
+           END-IF.
+
+           DISPLAY "Enter Another New Member? (Y/N)"
+           ACCEPT MORE-MEMBERS-SWITCH.
+
+      * LOOKS UP MT-CARD-NUMBER ON YMCAMEM WITHOUT DISTURBING IT -
+      * USED BOTH TO REJECT A DUPLICATE NEW-MEMBER CARD NUMBER AND TO
+      * FIND AN EXISTING MEMBER FOR MAINTENANCE.
+       150-CHECK-DUPLICATE-CARD.
+           MOVE "N" TO CARD-FOUND-SWITCH.
+           MOVE MT-CARD-NUMBER TO MBR-CARD-NUMBER.
+           READ YMCAMEM
+               INVALID KEY
+                   MOVE "N" TO CARD-FOUND-SWITCH
+               NOT INVALID KEY
+                   MOVE "Y" TO CARD-FOUND-SWITCH
+           END-READ.
+
+       300-MAINTAIN-MEMBER.
+           DISPLAY "Enter: Card Number"
+           ACCEPT MT-CARD-NUMBER
+
+           PERFORM 150-CHECK-DUPLICATE-CARD.
+           IF NOT CARD-FOUND
+               DISPLAY "REJECTED - CARD NUMBER NOT ON FILE"
+           ELSE
+               DISPLAY "CURRENT STATUS: " MBR-STATUS
+               DISPLAY "Change Status? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Status"
+                   ACCEPT MBR-STATUS
+               END-IF
+
+               DISPLAY "CURRENT PERSONAL TRAINER: " MBR-PERSONAL-TRAINER
+               DISPLAY "Change Personal Trainer? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Personal Trainer"
+                   ACCEPT MBR-PERSONAL-TRAINER
+               END-IF
+
+               DISPLAY "CURRENT MEMBERSHIP FEES: " MBR-MEMBERSHIP-FEES
+               DISPLAY "Change Membership Fees? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Membership Fees"
+                   ACCEPT MBR-MEMBERSHIP-FEES
+               END-IF
+
+               DISPLAY "CURRENT CLASS FEES: " MBR-CLASS-FEES
+               DISPLAY "Change Class Fees? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Class Fees"
+                   ACCEPT MBR-CLASS-FEES
+               END-IF
+
+               DISPLAY "CURRENT MASSAGE FEES: " MBR-MASSAGE-FEES
+               DISPLAY "Change Massage Fees? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Massage Fees"
+                   ACCEPT MBR-MASSAGE-FEES
+               END-IF
+
+               DISPLAY "CURRENT EXPIRATION DATE: " MBR-EXPIRATION-DATE
+               DISPLAY "Renew - Change Expiration Date? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Expiration Date (YYYYMMDD)"
+                   ACCEPT MBR-EXPIRATION-DATE
+               END-IF
+
+               DISPLAY "CURRENT HOUSEHOLD CARD NUMBER: "
+                   MBR-HOUSEHOLD-CARD-NUMBER
+               DISPLAY "Change Household Card Number? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Household Card Number (0=NONE)"
+                   ACCEPT MBR-HOUSEHOLD-CARD-NUMBER
+               END-IF
+
+               DISPLAY "CURRENT BALANCE DUE: " MBR-BALANCE-DUE
+               DISPLAY "Change Balance Due? (Y/N)"
+               ACCEPT CHANGE-FIELD-SWITCH
+               IF CHANGE-THIS-FIELD
+                   DISPLAY "Enter: New Balance Due (0=PAID IN FULL)"
+                   ACCEPT MBR-BALANCE-DUE
+               END-IF
+
+               MOVE FUNCTION CURRENT-DATE(1:8) TO MMR-FILE-DATE
+
+               REWRITE MEMBER-MASTER-RECORD
+
+               IF WS-YMCAMEM-OK
+                   DISPLAY "MEMBER UPDATED - CARD: " MBR-CARD-NUMBER
+               ELSE
+                   DISPLAY "REWRITE FAILED - STATUS: " WS-YMCAMEM-STATUS
+               END-IF
+           END-IF.
