@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Graham Wenz
+      * Date: 04/19/2017
+      * Purpose: Shared control-file record layout.  YMCA_MEM_UPDATE
+      *          writes this small file after every run so YMCA_RPT
+      *          (or the next YMCA_MEM_UPDATE run) has an independent
+      *          record count to reconcile against, without either
+      *          program having to re-scan YMCAMEM end to end.
+      *
+      * Modification History:
+      *   05/03/2017 GW - Added CTL-LAST-CARD-NUMBER so a big batch of
+      *                   new-member entries checkpoints as it goes -
+      *                   a terminal freeze partway through a seasonal
+      *                   enrollment push no longer means eyeballing
+      *                   YMCAMEM to see what made it in before restart.
+      ******************************************************************
+       01  CONTROL-RECORD.
+           05  CTL-RECORD-COUNT        PIC 9(5).
+           05  CTL-LAST-CARD-NUMBER    PIC 9(6).
