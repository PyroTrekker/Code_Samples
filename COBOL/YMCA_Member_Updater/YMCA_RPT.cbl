@@ -4,6 +4,83 @@
       * Purpose: This program prepares and prints a report file on YMCA Members
       * Tectonics: cobc
       *
+      * Modification History:
+      *   02/06/2017 GW - File assignment is now driven by environment
+      *                   variables (YMCAMEM_PATH, MEMBERRPT_PATH)
+      *                   instead of a hardcoded E:\ path, so this
+      *                   program can run from any desk or branch
+      *                   office.
+      *   02/13/2017 GW - YMCAMEM is now an indexed file keyed on
+      *                   MBR-CARD-NUMBER.  Record layout moved into
+      *                   the MEMBERREC copybook shared with
+      *                   YMCA_MEM_UPDATE.
+      *   03/01/2017 GW - HL22-AGE is now computed off MBR-BIRTH-DATE
+      *                   instead of MMR-FILE-DATE, which was the date
+      *                   the record was last written, not a birth
+      *                   date, and drifted every time a record changed.
+      *   03/08/2017 GW - YMCAMEM is sorted on MBR-STATUS/MBR-PERSONAL-
+      *                   TRAINER/MBR-CARD-NUMBER before the report pass
+      *                   instead of relying on MBR-CARD-NUMBER order to
+      *                   also happen to group members by status and
+      *                   trainer, which it does not.
+      *   03/15/2017 GW - Added a LAPSEDRPT output - any member whose
+      *                   MBR-EXPIRATION-DATE has already passed gets a
+      *                   detail line, with a trailer showing the count.
+      *   03/22/2017 GW - Added an ACTIVITYRPT output breaking down
+      *                   headcount and fee revenue by MBR-FAV-ACTIVITY.
+      *                   YMCAMEM is not sorted by activity, so the
+      *                   totals are accumulated into a table as the
+      *                   existing pass encounters each activity.
+      *   03/29/2017 GW - Added a ZIPRPT output breaking down headcount
+      *                   and total fees by MBR-ZIPCODE for the board's
+      *                   site-selection study, built the same way as
+      *                   the activity breakdown above.
+      *   04/05/2017 GW - Added an EXCEPTRPT output flagging any fee
+      *                   or fitness score over its expected maximum,
+      *                   so a data-entry slip gets caught instead of
+      *                   just being folded into TOTAL-SCORE-LINE.
+      *   04/12/2017 GW - Added a per-trainer subtotal/average line at
+      *                   every trainer control break, not just the
+      *                   final grand totals, so trainers can see their
+      *                   own roster's figures without hand-adding.
+      *   04/19/2017 GW - Added a record-count trailer that reads the
+      *                   CONTROLFILE left behind by the last YMCA_MEM_
+      *                   UPDATE run and reconciles it against this
+      *                   report's own RECORD-COUNT, so a dropped or
+      *                   duplicated record gets caught instead of
+      *                   riding along silently.
+      *   04/26/2017 GW - Member lines now show MBR-HOUSEHOLD-CARD-
+      *                   NUMBER so family members billed under a
+      *                   primary card can be picked out on the report
+      *                   without YMCAMEM needing to be re-sorted by
+      *                   household - the existing status/trainer
+      *                   control breaks and subtotals stay intact.
+      *   05/10/2017 GW - Added a COLLECTRPT output listing any member
+      *                   with an outstanding MBR-BALANCE-DUE, built
+      *                   the same way as the LAPSEDRPT pass, so
+      *                   billing follow-up no longer depends on the
+      *                   front desk noticing at check-in.
+      *   05/17/2017 GW - OPEN INPUT YMCAMEM now checks WS-YMCAMEM-
+      *                   STATUS and stops with a clear message
+      *                   instead of running against a file that
+      *                   never opened, and SRT-REST-OF-RECORD/
+      *                   RECORD-COUNT/RT-RECORD-COUNT were widened to
+      *                   match MEMBERREC's actual size and support
+      *                   realistic membership counts.
+      *   05/24/2017 GW - LAPSEDRPT now also flags anyone whose
+      *                   MBR-EXPIRATION-DATE falls within the next
+      *                   EXPIRING-WINDOW-DAYS, not just members
+      *                   already expired, so renewals can be worked
+      *                   before a membership lapses instead of after.
+      *   05/31/2017 GW - HOUSEHOLDRPT no longer depends on whether
+      *                   YMCAMEM happens to present the primary
+      *                   cardholder or a dependent first - the sort
+      *                   input pass now pre-registers a household row
+      *                   for every card number a dependent links to,
+      *                   so the primary's own fees always find a row
+      *                   to post into.  COLLECTIONS-TOTAL-DUE/
+      *                   CT-TOTAL-DUE also widened to PIC S9(7)V99 to
+      *                   match the other new running totals.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YMCA-MEMBERS-REPORT.
@@ -15,38 +92,97 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT YMCAMEM ASSIGN TO "E:\YMCAMEM.txt"
+           SELECT YMCAMEM ASSIGN TO WS-YMCAMEM-PATH
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS MBR-CARD-NUMBER
+               FILE STATUS IS WS-YMCAMEM-STATUS.
+           SELECT MEMBERRPT ASSIGN TO WS-MEMBERRPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT MEMBERRPT ASSIGN TO "E:\MEMBERRPT.txt"
+           SELECT LAPSEDRPT ASSIGN TO WS-LAPSEDRPT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACTIVITYRPT ASSIGN TO WS-ACTIVITYRPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ZIPRPT ASSIGN TO WS-ZIPRPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTRPT ASSIGN TO WS-EXCEPTRPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COLLECTRPT ASSIGN TO WS-COLLECTRPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HOUSEHOLDRPT ASSIGN TO WS-HOUSEHOLDRPT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CONTROLFILE ASSIGN TO WS-CONTROLFILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROLFILE-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SRTWORK1".
 
        DATA DIVISION.
 
        FILE SECTION.
 
        FD  YMCAMEM.
-       01  MEMBER-MASTER-RECORD.
-           05  MBR-STATUS              PIC X(8).
-           05  MBR-PERSONAL-TRAINER    PIC X(8).
-           05  MBR-CARD-NUMBER         PIC 9(6).
-           05  MBR-NAME                PIC X(20).
-           05  MBR-FAV-ACTIVITY        PIC X(10).
-           05  MBR-MEMBERSHIP-FEES     PIC 9(3)V9(2).
-           05  MBR-CLASS-FEES          PIC 9(3)V9(2).
-           05  MBR-MASSAGE-FEES        PIC 9(3)V9(2).
-           05  MBR-FITNESS-SCORE       PIC 9(3)V9(2).
-           05  MBR-ZIPCODE             PIC 9(5).
-           05  MMR-FILE-DATE           PIC 9(8).
-           05  MMR-FILE-DATE-X       REDEFINES MMR-FILE-DATE.
-               10  MMR-YEAR                 PIC 9(4).
-               10  MMR-MONTH                PIC 99.
-               10  MMR-DAY                  PIC 99.
+           COPY MEMBERREC.
 
        FD  MEMBERRPT.
        01  MEM-REPORT                  PIC X(132).
 
+       FD  LAPSEDRPT.
+       01  LAPSED-REPORT               PIC X(80).
+
+       FD  ACTIVITYRPT.
+       01  ACTIVITY-REPORT             PIC X(60).
+
+       FD  ZIPRPT.
+       01  ZIP-REPORT                  PIC X(60).
+
+       FD  EXCEPTRPT.
+       01  EXCEPTION-REPORT            PIC X(80).
+
+       FD  COLLECTRPT.
+       01  COLLECTIONS-REPORT          PIC X(80).
+
+       FD  HOUSEHOLDRPT.
+       01  HOUSEHOLD-REPORT            PIC X(60).
+
+       FD  CONTROLFILE.
+           COPY CONTROLREC.
+
+      * SCRATCH SORT FILE - GUARANTEES YMCAMEM IS IN MBR-STATUS/
+      * MBR-PERSONAL-TRAINER/MBR-CARD-NUMBER SEQUENCE BEFORE THE
+      * CONTROL-BREAK LOGIC BELOW EVER SEES A RECORD, REGARDLESS OF
+      * THE ORDER MEMBERS WERE ADDED IN YMCA_MEM_UPDATE.  ONLY THE
+      * SORT KEYS ARE BROKEN OUT BY NAME - THE REST OF THE RECORD
+      * RIDES ALONG OPAQUELY AND IS MOVED BACK INTO MEMBER-MASTER-
+      * RECORD AS A GROUP.  WIDEN SRT-REST-OF-RECORD IF MEMBERREC
+      * GROWS.
+       SD  SORT-WORK.
+       01  SORT-MEMBER-RECORD.
+           05  SRT-STATUS              PIC X(8).
+           05  SRT-PERSONAL-TRAINER    PIC X(8).
+           05  SRT-CARD-NUMBER         PIC 9(6).
+           05  SRT-REST-OF-RECORD      PIC X(91).
+
        WORKING-STORAGE SECTION.
 
+       01  RUNTIME-PATHS.
+           05  WS-YMCAMEM-PATH         PIC X(100).
+           05  WS-MEMBERRPT-PATH       PIC X(100).
+           05  WS-LAPSEDRPT-PATH       PIC X(100).
+           05  WS-ACTIVITYRPT-PATH     PIC X(100).
+           05  WS-ZIPRPT-PATH          PIC X(100).
+           05  WS-EXCEPTRPT-PATH       PIC X(100).
+           05  WS-COLLECTRPT-PATH      PIC X(100).
+           05  WS-HOUSEHOLDRPT-PATH    PIC X(100).
+           05  WS-CONTROLFILE-PATH     PIC X(100).
+
+       01  WS-CONTROLFILE-STATUS       PIC X(2).
+           88  WS-CONTROLFILE-OK                  VALUE "00".
+
+       01  EXPECTED-RECORD-COUNT       PIC 9(5)       VALUE ZERO.
+
+       01  WS-YMCAMEM-STATUS           PIC X(2).
+           88  WS-YMCAMEM-OK                      VALUE "00".
+
        01  SWITCHES.
            05  EOF-SWITCH                  PIC X          VALUE "N".
                88  EOF                                    VALUE "Y".
@@ -57,18 +193,207 @@
            05  PAGE-COUNT              PIC S99        VALUE ZEROES.
            05  LINES-ON-PAGE           PIC S99        VALUE +4.
            05  LINES-COUNT             PIC S99        VALUE +99.
-           05  RECORD-COUNT            PIC S99        VALUE ZEROES.
+           05  RECORD-COUNT            PIC S9(5)      VALUE ZEROES.
 
        01  STATUS-TRACKERS.
            05  OLD-STATUS              PIC X(8).
            05  OLD-TRAINER             PIC X(8).
 
+       01  AGE-WORK                    PIC S9(3)      VALUE ZERO.
+
+       01  LAPSED-FIELDS.
+           05  LAPSED-COUNT            PIC S99        VALUE ZERO.
+           05  LAPSED-SWITCH           PIC X          VALUE "N".
+               88  MEMBER-LAPSED                      VALUE "Y".
+           05  EXPIRING-SWITCH         PIC X          VALUE "N".
+               88  MEMBER-EXPIRING-SOON               VALUE "Y".
+           05  EXPIRING-WINDOW-DAYS    PIC S99        VALUE 30.
+
+       01  ACTIVITY-FIELDS.
+           05  ACTIVITY-TABLE-COUNT    PIC S99        VALUE ZERO.
+           05  ACTIVITY-TABLE-MAX      PIC S99        VALUE 20.
+           05  ACT-IDX                 PIC S99        VALUE ZERO.
+           05  ACT-FOUND-IDX           PIC S99        VALUE ZERO.
+           05  ACTIVITY-FOUND-SWITCH   PIC X          VALUE "N".
+               88  ACTIVITY-FOUND                      VALUE "Y".
+           05  ACTIVITY-TABLE-FULL-SWITCH PIC X       VALUE "N".
+               88  ACTIVITY-TABLE-FULL                  VALUE "Y".
+
+       01  ACTIVITY-TABLE.
+           05  ACTIVITY-ENTRY OCCURS 20 TIMES.
+               10  AT-ACTIVITY             PIC X(10).
+               10  AT-MEMBER-COUNT         PIC S9(5)     VALUE ZERO.
+               10  AT-TOTAL-REVENUE        PIC S9(7)V99  VALUE ZERO.
+
+      * UPPER BOUNDS A MEMBERSHIP/CLASS/MASSAGE FEE OR FITNESS SCORE
+      * IS EXPECTED TO FALL UNDER - ANYTHING OVER THESE IS TREATED AS
+      * A DATA-ENTRY SLIP IN YMCA_MEM_UPDATE RATHER THAN A REAL CHARGE
+      * OR SCORE, AND IS KEPT OUT OF THE EXCEPTION-FREE TOTALS BELOW.
+       01  EXCEPTION-BOUNDS.
+           05  EB-MAX-MEMBERSHIP-FEES  PIC 9(3)V99   VALUE 200.00.
+           05  EB-MAX-CLASS-FEES       PIC 9(3)V99   VALUE 150.00.
+           05  EB-MAX-MASSAGE-FEES     PIC 9(3)V99   VALUE 150.00.
+           05  EB-MAX-FITNESS-SCORE    PIC 9(3)V99   VALUE 100.00.
+
+       01  EXCEPTION-FIELDS.
+           05  EXCEPTION-COUNT         PIC S99       VALUE ZERO.
+
+       01  COLLECTIONS-FIELDS.
+           05  COLLECTIONS-COUNT       PIC S99       VALUE ZERO.
+           05  COLLECTIONS-TOTAL-DUE   PIC S9(7)V99  VALUE ZERO.
+
+      * BUILT AS NEW HOUSEHOLDS ARE SEEN, THE SAME WAY THE ACTIVITY AND
+      * ZIPCODE TABLES ABOVE ARE - ONLY MEMBERS WITH A NONZERO
+      * MBR-HOUSEHOLD-CARD-NUMBER (OR WHO TURN OUT TO BE THE PRIMARY
+      * CARDHOLDER SOMEONE ELSE LINKED TO) EVER GET AN ENTRY, SO THE
+      * TABLE STAYS SIZED TO THE NUMBER OF LINKED FAMILY ACCOUNTS
+      * RATHER THAN THE FULL MEMBERSHIP.
+       01  HOUSEHOLD-FIELDS.
+           05  HOUSEHOLD-TABLE-COUNT   PIC S99        VALUE ZERO.
+           05  HOUSEHOLD-TABLE-MAX     PIC S99        VALUE 50.
+           05  HH-IDX                  PIC S99        VALUE ZERO.
+           05  HH-FOUND-IDX            PIC S99        VALUE ZERO.
+           05  HH-SEARCH-KEY           PIC 9(6)       VALUE ZERO.
+           05  HOUSEHOLD-FOUND-SWITCH  PIC X          VALUE "N".
+               88  HOUSEHOLD-FOUND                     VALUE "Y".
+           05  HOUSEHOLD-TABLE-FULL-SWITCH PIC X      VALUE "N".
+               88  HOUSEHOLD-TABLE-FULL                 VALUE "Y".
+
+       01  HOUSEHOLD-TABLE.
+           05  HOUSEHOLD-ENTRY OCCURS 50 TIMES.
+               10  HT-HOUSEHOLD-CARD       PIC 9(6).
+               10  HT-MEMBER-COUNT         PIC S9(5)     VALUE ZERO.
+               10  HT-TOTAL-FEES           PIC S9(7)V99  VALUE ZERO.
+               10  HT-TOTAL-BALANCE-DUE    PIC S9(5)V99  VALUE ZERO.
+
+       01  ZIP-FIELDS.
+           05  ZIP-TABLE-COUNT         PIC S99        VALUE ZERO.
+           05  ZIP-TABLE-MAX           PIC S99        VALUE 50.
+           05  ZIP-IDX                 PIC S99        VALUE ZERO.
+           05  ZIP-FOUND-IDX           PIC S99        VALUE ZERO.
+           05  ZIP-FOUND-SWITCH        PIC X          VALUE "N".
+               88  ZIP-FOUND                          VALUE "Y".
+           05  ZIP-TABLE-FULL-SWITCH   PIC X          VALUE "N".
+               88  ZIP-TABLE-FULL                      VALUE "Y".
+
+       01  ZIP-TABLE.
+           05  ZIP-ENTRY OCCURS 50 TIMES.
+               10  ZT-ZIPCODE              PIC 9(5).
+               10  ZT-MEMBER-COUNT         PIC S9(5)     VALUE ZERO.
+               10  ZT-TOTAL-FEES           PIC S9(7)V99  VALUE ZERO.
+
+       01  ACTIVITY-HEADING-LINE.
+           05              PIC X(12)       VALUE "ACTIVITY    ".
+           05              PIC X(12)       VALUE "MEMBER CNT  ".
+           05              PIC X(14)       VALUE "TOTAL REVENUE ".
+
+       01  ACTIVITY-DETAIL-LINE.
+           05  AD-ACTIVITY             PIC X(10).
+           05                          PIC XX          VALUE SPACE.
+           05  AD-MEMBER-COUNT         PIC ZZZ9.
+           05                          PIC X(7)        VALUE SPACE.
+           05  AD-TOTAL-REVENUE        PIC $Z,ZZZ,ZZ9.99.
+
+       01  ZIP-HEADING-LINE.
+           05              PIC X(10)       VALUE "ZIPCODE   ".
+           05              PIC X(12)       VALUE "MEMBER CNT  ".
+           05              PIC X(14)       VALUE "TOTAL FEES    ".
+
+       01  ZIP-DETAIL-LINE.
+           05  ZD-ZIPCODE              PIC 9(5).
+           05                          PIC X(7)        VALUE SPACE.
+           05  ZD-MEMBER-COUNT         PIC ZZZ9.
+           05                          PIC X(7)        VALUE SPACE.
+           05  ZD-TOTAL-FEES           PIC $Z,ZZZ,ZZ9.99.
+
+       01  HOUSEHOLD-HEADING-LINE.
+           05              PIC X(16)       VALUE "PRIMARY CARD #  ".
+           05              PIC X(12)       VALUE "MEMBER CNT  ".
+           05              PIC X(14)       VALUE "TOTAL FEES    ".
+           05              PIC X(12)       VALUE "BALANCE DUE ".
+
+       01  HOUSEHOLD-DETAIL-LINE.
+           05  HD-HOUSEHOLD-CARD       PIC Z(5)9.
+           05                          PIC X(10)       VALUE SPACE.
+           05  HD-MEMBER-COUNT         PIC ZZZ9.
+           05                          PIC X(7)        VALUE SPACE.
+           05  HD-TOTAL-FEES           PIC $Z,ZZZ,ZZ9.99.
+           05                          PIC X(2)        VALUE SPACE.
+           05  HD-BALANCE-DUE          PIC $Z,ZZ9.99.
+
+       01  LAPSED-TRAILER-LINE.
+           05              PIC X(18)       VALUE "LAPSED MEMBERS -- ".
+           05  LT-LAPSED-COUNT         PIC ZZ9.
+           05              PIC X(31)
+               VALUE " MEMBER(S) EXPIRED OR EXPIRING".
+
+       01  LAPSED-LINE.
+           05  LL-CARD-NUMBER          PIC 9(6).
+           05                          PIC XX          VALUE SPACE.
+           05  LL-MEMBER-NAME          PIC X(20).
+           05                          PIC XX          VALUE SPACE.
+           05  LL-EXPIRATION-DATE      PIC 99/99/9999.
+           05  LL-EXPIRATION-DATE-X    REDEFINES LL-EXPIRATION-DATE.
+               10  LL-EXP-MONTH            PIC 99.
+               10                          PIC X.
+               10  LL-EXP-DAY              PIC 99.
+               10                          PIC X.
+               10  LL-EXP-YEAR             PIC 9(4).
+           05                          PIC X(4)        VALUE SPACE.
+           05  LL-MESSAGE              PIC X(20).
+
+       01  EXCEPTION-LINE.
+           05  EX-CARD-NUMBER          PIC 9(6).
+           05                          PIC XX          VALUE SPACE.
+           05  EX-MEMBER-NAME          PIC X(20).
+           05                          PIC XX          VALUE SPACE.
+           05  EX-REASON               PIC X(40).
+
+       01  EXCEPTION-TRAILER-LINE.
+           05          PIC X(21)   VALUE "EXCEPTIONS -------- ".
+           05  ET-EXCEPTION-COUNT  PIC ZZ9.
+           05          PIC X(22)   VALUE " FIELD(S) OUT OF RANGE".
+
+       01  COLLECTIONS-LINE.
+           05  CL-CARD-NUMBER          PIC 9(6).
+           05                          PIC XX          VALUE SPACE.
+           05  CL-MEMBER-NAME          PIC X(20).
+           05                          PIC XX          VALUE SPACE.
+           05  CL-BALANCE-DUE          PIC $Z,ZZ9.99.
+
+       01  COLLECTIONS-TRAILER-LINE.
+           05          PIC X(21)   VALUE "PAST DUE ---------- ".
+           05  CT-COLLECTIONS-COUNT PIC ZZ9.
+           05          PIC X(23)   VALUE " MEMBER(S), TOTAL DUE: ".
+           05  CT-TOTAL-DUE         PIC $Z,ZZZ,ZZ9.99.
+
+      * PRINTED BY 560-PRINT-RECORDCOUNT-TRAILER SO WHOEVER IS READING
+      * MEMBERRPT CAN SEE, WITHOUT GOING BACK TO YMCAMEM, WHETHER THIS
+      * RUN OF THE REPORT SAW THE SAME NUMBER OF RECORDS THAT THE LAST
+      * YMCA_MEM_UPDATE RUN LEFT BEHIND IN CONTROLFILE.
+       01  RECORDCOUNT-TRAILER-LINE.
+           05          PIC X(22)   VALUE "RECORDS READ -------- ".
+           05  RT-RECORD-COUNT     PIC ZZ,ZZ9.
+           05          PIC X(18)   VALUE " CONTROL COUNT -- ".
+           05  RT-EXPECTED-COUNT   PIC ZZ,ZZ9.
+           05  RT-RECONCILE-MSG    PIC X(24).
+
        01  TOTAL-FIELDS                PACKED-DECIMAL.
            05  TOTAL-MEMBERSHIP-FEES   PIC S9(5)V99   VALUE ZERO.
            05  TOTAL-CLASS-FEES        PIC S9(5)V99   VALUE ZERO.
            05  TOTAL-MASSAGE-FEES      PIC S9(5)V99   VALUE ZERO.
            05  TOTAL-FITNESS-SCORE     PIC S9(5)V99   VALUE ZERO.
 
+      * RESET TO ZERO AT EACH TRAINER CONTROL BREAK BY 345-PRINT-
+      * TRAINER-SUBTOTAL, SO THESE ONLY EVER HOLD ONE TRAINER'S FIGURES
+      * AT A TIME - TOTAL-FIELDS ABOVE KEEPS THE RUNNING GRAND TOTAL.
+       01  TRAINER-TOTAL-FIELDS        PACKED-DECIMAL.
+           05  TRAINER-MEMBERSHIP-FEES PIC S9(5)V99   VALUE ZERO.
+           05  TRAINER-CLASS-FEES      PIC S9(5)V99   VALUE ZERO.
+           05  TRAINER-MASSAGE-FEES    PIC S9(5)V99   VALUE ZERO.
+           05  TRAINER-FITNESS-SCORE   PIC S9(5)V99   VALUE ZERO.
+           05  TRAINER-RECORD-COUNT    PIC S9(5)      VALUE ZERO.
+
        01  CURRENT-DATE-AND-TIME.
            05  CD-CURRENT-DATE         PIC 9(8).
            05  CD-CURRENT-DATE-X       REDEFINES CD-CURRENT-DATE.
@@ -84,6 +409,44 @@
            05   CD-DAY-OF-WEEK        PIC 9.
            05   CD-DAY-NAME           PIC X(9).
 
+      * COMPUTED ONCE BY 105-COMPUTE-EXPIRING-CUTOFF-DATE FROM
+      * CD-CURRENT-DATE SO 325-CHECK-LAPSED-MEMBER CAN FLAG ANYONE
+      * EXPIRING WITHIN EXPIRING-WINDOW-DAYS WITHOUT REDOING THE
+      * MONTH/YEAR ROLLOVER MATH FOR EVERY MEMBER.
+       01  EXPIRING-CUTOFF-DATE-AND-TIME.
+           05  ECD-CUTOFF-DATE         PIC 9(8).
+           05  ECD-CUTOFF-DATE-X       REDEFINES ECD-CUTOFF-DATE.
+               10  ECD-YEAR                PIC 9(4).
+               10  ECD-MONTH               PIC 99.
+               10  ECD-DAY                 PIC 99.
+
+      * DAYS-IN-MONTH TABLE USED TO ROLL ECD-DAY OVER INTO THE NEXT
+      * MONTH (AND, AT DECEMBER, THE NEXT YEAR) WHEN ADDING
+      * EXPIRING-WINDOW-DAYS PUSHES PAST THE END OF THE CURRENT MONTH.
+      * ENTRY 2 (FEBRUARY) IS RESET TO 29 FOR LEAP YEARS BY
+      * 107-SET-LEAP-YEAR-DAYS.
+       01  DAYS-IN-MONTH-TABLE.
+           05  FILLER                  PIC 99         VALUE 31.
+           05  FILLER                  PIC 99         VALUE 28.
+           05  FILLER                  PIC 99         VALUE 31.
+           05  FILLER                  PIC 99         VALUE 30.
+           05  FILLER                  PIC 99         VALUE 31.
+           05  FILLER                  PIC 99         VALUE 30.
+           05  FILLER                  PIC 99         VALUE 31.
+           05  FILLER                  PIC 99         VALUE 31.
+           05  FILLER                  PIC 99         VALUE 30.
+           05  FILLER                  PIC 99         VALUE 31.
+           05  FILLER                  PIC 99         VALUE 30.
+           05  FILLER                  PIC 99         VALUE 31.
+       01  DAYS-IN-MONTH REDEFINES DAYS-IN-MONTH-TABLE.
+           05  DIM-DAYS                PIC 99         OCCURS 12 TIMES.
+
+       01  LEAP-YEAR-WORK-FIELDS.
+           05  LEAP-QUOTIENT           PIC 9(4)       VALUE ZERO.
+           05  LEAP-REMAINDER-4        PIC 9          VALUE ZERO.
+           05  LEAP-REMAINDER-100      PIC 99         VALUE ZERO.
+           05  LEAP-REMAINDER-400      PIC 9(3)       VALUE ZERO.
+
       *HL1-DATE-X REDEFINE CLAUSE REFORMATS CURRENT-DATE FROM YYYYMMDD TO MM/DD/YYYY
        01  HEADING-LINE-1.
            05                          PIC X(7)        VALUE "DATE:  ".
@@ -122,7 +485,8 @@
            05              PIC X(20)       VALUE "          FAVORITE  ".
            05              PIC X(20)       VALUE "   MEMBERSHIP   CLAS".
            05              PIC X(20)       VALUE "S     MASSAGE    FIT".
-           05              PIC X(4)        VALUE "NESS".
+           05              PIC X(20)       VALUE "NESS              HO".
+           05              PIC X(8)        VALUE "USEHOLD ".
 
        01  HEADING-LINE-4.
            05              PIC X(20)       VALUE "STATUS    TRAINER   ".
@@ -130,7 +494,8 @@
            05              PIC X(20)       VALUE "          ACTIVITY  ".
            05              PIC X(20)       VALUE "     FEES        FEE".
            05              PIC X(20)       VALUE "S        FEES      S".
-           05              PIC X(20)       VALUE "CORE   ZIPCODE      ".
+           05              PIC X(20)       VALUE "CORE   ZIPCODE    CA".
+           05              PIC X(8)        VALUE "RD NUM  ".
 
        01  MEMBER-LINE.
            05  ML-MEMBER-STATUS        PIC X(8).
@@ -152,6 +517,8 @@
            05  ML-FITNESS-SCORE        PIC ZZZ.99.
            05                          PIC X(3)        VALUE SPACE.
            05  ML-ZIP                  PIC 9(5).
+           05                          PIC X(4)        VALUE SPACE.
+           05  ML-HOUSEHOLD-CARD       PIC Z(5)9.
 
        01  AVERAGE-SCORE-LINE.
            05              PIC X(20)       VALUE "AVERAGES            ".
@@ -175,23 +542,123 @@
            05                          PIC X(2)        VALUE SPACE.
            05 TS-TOTAL-FITNESS-SCORE   PIC ZZ,ZZZ.99.
 
+       01  TRAINER-SUBTOTAL-LINE.
+           05              PIC X(20)       VALUE "TRAINER SUBTOTAL    ".
+           05                          PIC X(39)       VALUE SPACE.
+           05 TST-MEMBERSHIP-FEES      PIC $ZZ,ZZ9.99.
+           05                          PIC X(2)        VALUE SPACE.
+           05 TST-CLASS-FEES           PIC $ZZ,ZZ9.99.
+           05                          PIC X(2)        VALUE SPACE.
+           05 TST-MASSAGE-FEES         PIC $ZZ,ZZ9.99.
+           05                          PIC X(2)        VALUE SPACE.
+           05 TST-AVRG-FITNESS-SCORE   PIC ZZ,ZZZ.99.
+
        PROCEDURE DIVISION.
 
        000-PREPARE-MEMBER-REPORT.
+           PERFORM 050-GET-RUNTIME-PATHS.
+           PERFORM 060-READ-CONTROL-COUNT.
            OPEN INPUT  YMCAMEM
-                OUTPUT MEMBERRPT.
+                OUTPUT MEMBERRPT
+                OUTPUT LAPSEDRPT
+                OUTPUT ACTIVITYRPT
+                OUTPUT ZIPRPT
+                OUTPUT EXCEPTRPT
+                OUTPUT COLLECTRPT
+                OUTPUT HOUSEHOLDRPT.
+           IF NOT WS-YMCAMEM-OK
+               DISPLAY "UNABLE TO OPEN YMCAMEM AT " WS-YMCAMEM-PATH
+               DISPLAY "STATUS: " WS-YMCAMEM-STATUS
+                   " - RUN YMCA_MEM_UPDATE FIRST TO CREATE IT"
+               STOP RUN
+           END-IF.
            PERFORM 100-FORMAT-REPORT-HEADING.
-           PERFORM 300-PREPARE-MEMBER-LINES
-               WITH TEST AFTER
-               UNTIL EOF.
+           SORT SORT-WORK
+               ON ASCENDING KEY SRT-STATUS
+                                SRT-PERSONAL-TRAINER
+                                SRT-CARD-NUMBER
+               INPUT PROCEDURE 210-RELEASE-MEMBER-RECORDS
+               OUTPUT PROCEDURE 220-RETURN-MEMBER-RECORDS.
            PERFORM 500-PRINT-AVERAGE-LINE.
            PERFORM 510-PRINT-TOTAL-LINE.
+           PERFORM 520-PRINT-LAPSED-TRAILER.
+           PERFORM 530-PRINT-ACTIVITY-REPORT.
+           PERFORM 540-PRINT-ZIP-REPORT.
+           PERFORM 550-PRINT-EXCEPTION-TRAILER.
+           PERFORM 560-PRINT-RECORDCOUNT-TRAILER.
+           PERFORM 570-PRINT-COLLECTIONS-TRAILER.
+           PERFORM 580-PRINT-HOUSEHOLD-REPORT.
            CLOSE   YMCAMEM
-                   MEMBERRPT.
+                   MEMBERRPT
+                   LAPSEDRPT
+                   ACTIVITYRPT
+                   ZIPRPT
+                   EXCEPTRPT
+                   COLLECTRPT
+                   HOUSEHOLDRPT.
 
 
        STOP RUN.
 
+       050-GET-RUNTIME-PATHS.
+           ACCEPT WS-YMCAMEM-PATH FROM ENVIRONMENT "YMCAMEM_PATH".
+           IF WS-YMCAMEM-PATH = SPACES
+               MOVE "YMCAMEM.DAT" TO WS-YMCAMEM-PATH
+           END-IF.
+
+           ACCEPT WS-MEMBERRPT-PATH FROM ENVIRONMENT "MEMBERRPT_PATH".
+           IF WS-MEMBERRPT-PATH = SPACES
+               MOVE "MEMBERRPT.TXT" TO WS-MEMBERRPT-PATH
+           END-IF.
+
+           ACCEPT WS-LAPSEDRPT-PATH FROM ENVIRONMENT "LAPSEDRPT_PATH".
+           IF WS-LAPSEDRPT-PATH = SPACES
+               MOVE "LAPSEDRPT.TXT" TO WS-LAPSEDRPT-PATH
+           END-IF.
+
+           ACCEPT WS-ACTIVITYRPT-PATH FROM ENVIRONMENT
+               "ACTIVITYRPT_PATH".
+           IF WS-ACTIVITYRPT-PATH = SPACES
+               MOVE "ACTIVITYRPT.TXT" TO WS-ACTIVITYRPT-PATH
+           END-IF.
+
+           ACCEPT WS-ZIPRPT-PATH FROM ENVIRONMENT "ZIPRPT_PATH".
+           IF WS-ZIPRPT-PATH = SPACES
+               MOVE "ZIPRPT.TXT" TO WS-ZIPRPT-PATH
+           END-IF.
+
+           ACCEPT WS-EXCEPTRPT-PATH FROM ENVIRONMENT "EXCEPTRPT_PATH".
+           IF WS-EXCEPTRPT-PATH = SPACES
+               MOVE "EXCEPTRPT.TXT" TO WS-EXCEPTRPT-PATH
+           END-IF.
+
+           ACCEPT WS-COLLECTRPT-PATH FROM ENVIRONMENT "COLLECTRPT_PATH".
+           IF WS-COLLECTRPT-PATH = SPACES
+               MOVE "COLLECTRPT.TXT" TO WS-COLLECTRPT-PATH
+           END-IF.
+
+           ACCEPT WS-HOUSEHOLDRPT-PATH FROM ENVIRONMENT
+               "HOUSEHOLDRPT_PATH".
+           IF WS-HOUSEHOLDRPT-PATH = SPACES
+               MOVE "HOUSEHOLDRPT.TXT" TO WS-HOUSEHOLDRPT-PATH
+           END-IF.
+
+           ACCEPT WS-CONTROLFILE-PATH FROM ENVIRONMENT
+               "CONTROLFILE_PATH".
+           IF WS-CONTROLFILE-PATH = SPACES
+               MOVE "YMCACTL.DAT" TO WS-CONTROLFILE-PATH
+           END-IF.
+
+       060-READ-CONTROL-COUNT.
+           OPEN INPUT CONTROLFILE.
+           IF WS-CONTROLFILE-OK
+               READ CONTROLFILE
+                   NOT AT END
+                       MOVE CTL-RECORD-COUNT TO EXPECTED-RECORD-COUNT
+               END-READ
+               CLOSE CONTROLFILE
+           END-IF.
+
        100-FORMAT-REPORT-HEADING.
       *MOVE CURRENT DATE AND TIME TO HEADING
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
@@ -211,30 +678,112 @@
                    WHEN 0 MOVE "SUNDAY" TO CD-DAY-NAME
                END-EVALUATE.
            MOVE CD-DAY-NAME TO HL22-WEEKDAY.
+           PERFORM 105-COMPUTE-EXPIRING-CUTOFF-DATE.
 
-       300-PREPARE-MEMBER-LINES.
+      * COMPUTES CD-CURRENT-DATE + EXPIRING-WINDOW-DAYS, ROLLING THE
+      * DAY OVER INTO THE NEXT MONTH (AND, ACROSS DECEMBER, THE NEXT
+      * YEAR) SO 325-CHECK-LAPSED-MEMBER CAN FLAG MEMBERS EXPIRING
+      * SOON WITHOUT REDOING THIS MATH PER RECORD.
+       105-COMPUTE-EXPIRING-CUTOFF-DATE.
+           MOVE CD-YEAR  TO ECD-YEAR.
+           MOVE CD-MONTH TO ECD-MONTH.
+           MOVE CD-DAY   TO ECD-DAY.
+           ADD EXPIRING-WINDOW-DAYS TO ECD-DAY.
+           PERFORM 107-SET-LEAP-YEAR-DAYS.
+           PERFORM 106-ROLL-CUTOFF-MONTH
+               UNTIL ECD-DAY NOT > DIM-DAYS(ECD-MONTH).
+
+       106-ROLL-CUTOFF-MONTH.
+           PERFORM 107-SET-LEAP-YEAR-DAYS.
+           SUBTRACT DIM-DAYS(ECD-MONTH) FROM ECD-DAY.
+           ADD 1 TO ECD-MONTH.
+           IF ECD-MONTH > 12
+               MOVE 1 TO ECD-MONTH
+               ADD 1 TO ECD-YEAR
+           END-IF.
+
+      * RESETS THE FEBRUARY ENTRY IN DAYS-IN-MONTH TO 29 WHEN ECD-YEAR
+      * IS A LEAP YEAR (DIVISIBLE BY 4, EXCEPT CENTURY YEARS NOT ALSO
+      * DIVISIBLE BY 400), OTHERWISE LEAVES IT AT 28.
+       107-SET-LEAP-YEAR-DAYS.
+           MOVE 28 TO DIM-DAYS(2).
+           DIVIDE ECD-YEAR BY 4 GIVING LEAP-QUOTIENT
+               REMAINDER LEAP-REMAINDER-4.
+           IF LEAP-REMAINDER-4 = ZERO
+               DIVIDE ECD-YEAR BY 100 GIVING LEAP-QUOTIENT
+                   REMAINDER LEAP-REMAINDER-100
+               IF LEAP-REMAINDER-100 NOT = ZERO
+                   MOVE 29 TO DIM-DAYS(2)
+               ELSE
+                   DIVIDE ECD-YEAR BY 400 GIVING LEAP-QUOTIENT
+                       REMAINDER LEAP-REMAINDER-400
+                   IF LEAP-REMAINDER-400 = ZERO
+                       MOVE 29 TO DIM-DAYS(2)
+                   END-IF
+               END-IF
+           END-IF.
+
+      * SORT INPUT PROCEDURE - FEEDS SORT-WORK FROM YMCAMEM IN WHATEVER
+      * ORDER THE INDEXED FILE HAPPENS TO BE IN (CARD-NUMBER SEQUENCE).
+       210-RELEASE-MEMBER-RECORDS.
            PERFORM 310-READ-MEMBER-RECORD.
+           PERFORM 215-RELEASE-ONE-RECORD
+               WITH TEST AFTER
+               UNTIL EOF.
+
+       215-RELEASE-ONE-RECORD.
+           IF NOT EOF
+               MOVE MEMBER-MASTER-RECORD TO SORT-MEMBER-RECORD
+               PERFORM 216-PRE-REGISTER-HOUSEHOLD
+               RELEASE SORT-MEMBER-RECORD
+               PERFORM 310-READ-MEMBER-RECORD
+           END-IF.
+
+      * OPENS A HOUSEHOLDRPT ROW FOR EVERY PRIMARY CARD NUMBER A
+      * DEPENDENT LINKS TO WHILE YMCAMEM IS BEING READ FOR THE SORT,
+      * BEFORE THE MAIN CONTROL-BREAK PASS SEES ANY RECORDS.  THAT WAY
+      * 370-ACCUMULATE-HOUSEHOLD CAN ALWAYS FIND THE PRIMARY'S ROW WHEN
+      * IT PROCESSES THE PRIMARY'S OWN RECORD, NO MATTER WHETHER THE
+      * SORT HAPPENS TO PRESENT THE PRIMARY OR THE DEPENDENT FIRST.
+      * MEMBERS WITH NO DEPENDENTS LINKED TO THEM NEVER GET A ROW.
+       216-PRE-REGISTER-HOUSEHOLD.
+           IF MBR-HOUSEHOLD-CARD-NUMBER > ZERO
+               MOVE MBR-HOUSEHOLD-CARD-NUMBER TO HH-SEARCH-KEY
+               PERFORM 374-FIND-OR-CREATE-HOUSEHOLD-ROW
+           END-IF.
+
+      * SORT OUTPUT PROCEDURE - DRIVES THE EXISTING CONTROL-BREAK
+      * REPORT LOGIC OFF THE NOW-SORTED RECORDS.
+       220-RETURN-MEMBER-RECORDS.
+           MOVE "N" TO EOF-SWITCH.
+           PERFORM 300-PREPARE-MEMBER-LINES
+               WITH TEST AFTER
+               UNTIL EOF.
+
+       300-PREPARE-MEMBER-LINES.
+           PERFORM 305-RETURN-MEMBER-RECORD.
 
            IF NOT EOF
                IF FIRST-RECORD
                    PERFORM 340-PRINT-STATUS-LINE
                    PERFORM 350-PRINT-TRAINER-LINE
-                   COMPUTE HL22-AGE =
-                       CD-YEAR - MMR-YEAR
+                   PERFORM 360-COMPUTE-AGE
                    PERFORM 320-PRINT-MEMBER-LINE
                    MOVE "N" TO FIRST-RECORD-SWITCH
                    MOVE MBR-STATUS TO OLD-STATUS
                    MOVE MBR-PERSONAL-TRAINER TO OLD-TRAINER
 
                ELSE
-                   IF MBR-STATUS NOT EQUALS OLD-STATUS
+                   IF MBR-STATUS NOT EQUAL TO OLD-STATUS
+                       PERFORM 345-PRINT-TRAINER-SUBTOTAL
                        PERFORM 340-PRINT-STATUS-LINE
                        PERFORM 350-PRINT-TRAINER-LINE
                        PERFORM 320-PRINT-MEMBER-LINE
                        MOVE MBR-STATUS TO OLD-STATUS
                        MOVE MBR-PERSONAL-TRAINER TO OLD-TRAINER
                    ELSE
-                       IF MBR-PERSONAL-TRAINER NOT EQUALS OLD-TRAINER
+                       IF MBR-PERSONAL-TRAINER NOT EQUAL TO OLD-TRAINER
+                           PERFORM 345-PRINT-TRAINER-SUBTOTAL
                            PERFORM 350-PRINT-TRAINER-LINE
                            PERFORM 320-PRINT-MEMBER-LINE
                            MOVE MBR-PERSONAL-TRAINER TO OLD-TRAINER
@@ -245,6 +794,18 @@
                        END-IF
                    END-IF
                END-IF
+           ELSE
+               IF NOT FIRST-RECORD
+                   PERFORM 345-PRINT-TRAINER-SUBTOTAL
+               END-IF
+           END-IF.
+
+       305-RETURN-MEMBER-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   MOVE "Y" TO EOF-SWITCH.
+           IF NOT EOF
+               MOVE SORT-MEMBER-RECORD TO MEMBER-MASTER-RECORD
            END-IF.
 
        310-READ-MEMBER-RECORD.
@@ -266,6 +827,7 @@
            MOVE MBR-MASSAGE-FEES       TO ML-MASSAGE-FEES.
            MOVE MBR-FITNESS-SCORE      TO ML-FITNESS-SCORE.
            MOVE MBR-ZIPCODE            TO ML-ZIP.
+           MOVE MBR-HOUSEHOLD-CARD-NUMBER TO ML-HOUSEHOLD-CARD.
            MOVE MEMBER-LINE            TO MEM-REPORT.
 
            WRITE MEM-REPORT AFTER ADVANCING 1 LINES.
@@ -276,6 +838,235 @@
            ADD MBR-CLASS-FEES          TO TOTAL-CLASS-FEES.
            ADD MBR-MASSAGE-FEES        TO TOTAL-MASSAGE-FEES.
            ADD MBR-FITNESS-SCORE       TO TOTAL-FITNESS-SCORE.
+           ADD MBR-MEMBERSHIP-FEES     TO TRAINER-MEMBERSHIP-FEES.
+           ADD MBR-CLASS-FEES          TO TRAINER-CLASS-FEES.
+           ADD MBR-MASSAGE-FEES        TO TRAINER-MASSAGE-FEES.
+           ADD MBR-FITNESS-SCORE       TO TRAINER-FITNESS-SCORE.
+           ADD 1                       TO TRAINER-RECORD-COUNT.
+
+           PERFORM 322-ACCUMULATE-ZIPCODE.
+           PERFORM 324-CHECK-EXCEPTIONS.
+           PERFORM 325-CHECK-LAPSED-MEMBER.
+           PERFORM 326-CHECK-BALANCE-DUE.
+           PERFORM 327-ACCUMULATE-ACTIVITY.
+           PERFORM 370-ACCUMULATE-HOUSEHOLD.
+
+      * FLAGS A MEMBER WHOSE EXPIRATION DATE HAS ALREADY PASSED AND
+      * WRITES A DETAIL LINE TO LAPSEDRPT.
+      * WRITES ONE EXCEPTRPT LINE PER FEE OR FITNESS-SCORE FIELD THAT
+      * FALLS OUTSIDE THE BOUNDS IN EXCEPTION-BOUNDS, SO A DATA-ENTRY
+      * SLIP IN YMCA_MEM_UPDATE GETS CAUGHT HERE INSTEAD OF JUST
+      * SILENTLY SKEWING TOTAL-SCORE-LINE.
+       324-CHECK-EXCEPTIONS.
+           IF MBR-MEMBERSHIP-FEES > EB-MAX-MEMBERSHIP-FEES
+               MOVE "MEMBERSHIP FEE EXCEEDS EXPECTED MAXIMUM"
+                   TO EX-REASON
+               PERFORM 3245-WRITE-EXCEPTION-LINE
+           END-IF.
+           IF MBR-CLASS-FEES > EB-MAX-CLASS-FEES
+               MOVE "CLASS FEE EXCEEDS EXPECTED MAXIMUM"
+                   TO EX-REASON
+               PERFORM 3245-WRITE-EXCEPTION-LINE
+           END-IF.
+           IF MBR-MASSAGE-FEES > EB-MAX-MASSAGE-FEES
+               MOVE "MASSAGE FEE EXCEEDS EXPECTED MAXIMUM"
+                   TO EX-REASON
+               PERFORM 3245-WRITE-EXCEPTION-LINE
+           END-IF.
+           IF MBR-FITNESS-SCORE > EB-MAX-FITNESS-SCORE
+               MOVE "FITNESS SCORE EXCEEDS EXPECTED MAXIMUM"
+                   TO EX-REASON
+               PERFORM 3245-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       3245-WRITE-EXCEPTION-LINE.
+           MOVE MBR-CARD-NUMBER   TO EX-CARD-NUMBER.
+           MOVE MBR-NAME          TO EX-MEMBER-NAME.
+           MOVE EXCEPTION-LINE    TO EXCEPTION-REPORT.
+           WRITE EXCEPTION-REPORT AFTER ADVANCING 1 LINES.
+           ADD 1 TO EXCEPTION-COUNT.
+
+       325-CHECK-LAPSED-MEMBER.
+           MOVE "N" TO LAPSED-SWITCH.
+           MOVE "N" TO EXPIRING-SWITCH.
+           IF MBR-EXPIRATION-DATE < CD-CURRENT-DATE
+               MOVE "Y" TO LAPSED-SWITCH
+           ELSE
+               IF MBR-EXPIRATION-DATE <= ECD-CUTOFF-DATE
+                   MOVE "Y" TO EXPIRING-SWITCH
+               END-IF
+           END-IF.
+
+           IF MEMBER-LAPSED OR MEMBER-EXPIRING-SOON
+               MOVE MBR-CARD-NUMBER       TO LL-CARD-NUMBER
+               MOVE MBR-NAME              TO LL-MEMBER-NAME
+               MOVE MBR-EXPIRE-MONTH      TO LL-EXP-MONTH
+               MOVE MBR-EXPIRE-DAY        TO LL-EXP-DAY
+               MOVE MBR-EXPIRE-YEAR       TO LL-EXP-YEAR
+               IF MEMBER-LAPSED
+                   MOVE "EXPIRED"         TO LL-MESSAGE
+               ELSE
+                   MOVE "EXPIRING SOON"   TO LL-MESSAGE
+               END-IF
+               MOVE LAPSED-LINE           TO LAPSED-REPORT
+               WRITE LAPSED-REPORT AFTER ADVANCING 1 LINES
+               ADD 1 TO LAPSED-COUNT
+           END-IF.
+
+      * FLAGS A MEMBER WITH AN OUTSTANDING MBR-BALANCE-DUE AND WRITES
+      * A DETAIL LINE TO COLLECTRPT, THE SAME WAY 325-CHECK-LAPSED-
+      * MEMBER FLAGS AN EXPIRED MEMBER.
+       326-CHECK-BALANCE-DUE.
+           IF MBR-BALANCE-DUE > ZERO
+               MOVE MBR-CARD-NUMBER   TO CL-CARD-NUMBER
+               MOVE MBR-NAME          TO CL-MEMBER-NAME
+               MOVE MBR-BALANCE-DUE   TO CL-BALANCE-DUE
+               MOVE COLLECTIONS-LINE  TO COLLECTIONS-REPORT
+               WRITE COLLECTIONS-REPORT AFTER ADVANCING 1 LINES
+               ADD 1 TO COLLECTIONS-COUNT
+               ADD MBR-BALANCE-DUE TO COLLECTIONS-TOTAL-DUE
+           END-IF.
+
+      * ACCUMULATES HEADCOUNT AND REVENUE BY MBR-FAV-ACTIVITY FOR
+      * ACTIVITYRPT.  THE TABLE IS BUILT AS NEW ACTIVITIES ARE SEEN -
+      * THERE IS NO MASTER LIST OF ACTIVITIES TO DRIVE FROM.
+       327-ACCUMULATE-ACTIVITY.
+           MOVE "N" TO ACTIVITY-FOUND-SWITCH.
+           MOVE "N" TO ACTIVITY-TABLE-FULL-SWITCH.
+           PERFORM 328-SEARCH-ACTIVITY-TABLE
+               VARYING ACT-IDX FROM 1 BY 1
+               UNTIL ACT-IDX > ACTIVITY-TABLE-COUNT
+                  OR ACTIVITY-FOUND.
+
+           IF NOT ACTIVITY-FOUND
+               IF ACTIVITY-TABLE-COUNT < ACTIVITY-TABLE-MAX
+                   ADD 1 TO ACTIVITY-TABLE-COUNT
+                   MOVE ACTIVITY-TABLE-COUNT TO ACT-FOUND-IDX
+                   MOVE MBR-FAV-ACTIVITY TO AT-ACTIVITY(ACT-FOUND-IDX)
+               ELSE
+                   DISPLAY "WARNING - ACTIVITY TABLE FULL, SKIPPING "
+                       "ACTIVITY: " MBR-FAV-ACTIVITY
+                   MOVE "Y" TO ACTIVITY-TABLE-FULL-SWITCH
+               END-IF
+           END-IF.
+
+           IF NOT ACTIVITY-TABLE-FULL
+               ADD 1                  TO AT-MEMBER-COUNT(ACT-FOUND-IDX)
+               ADD MBR-MEMBERSHIP-FEES
+                   TO AT-TOTAL-REVENUE(ACT-FOUND-IDX)
+               ADD MBR-CLASS-FEES     TO AT-TOTAL-REVENUE(ACT-FOUND-IDX)
+               ADD MBR-MASSAGE-FEES   TO AT-TOTAL-REVENUE(ACT-FOUND-IDX)
+           END-IF.
+
+       328-SEARCH-ACTIVITY-TABLE.
+           IF AT-ACTIVITY(ACT-IDX) = MBR-FAV-ACTIVITY
+               MOVE "Y"     TO ACTIVITY-FOUND-SWITCH
+               MOVE ACT-IDX TO ACT-FOUND-IDX
+           END-IF.
+
+      * ACCUMULATES HEADCOUNT AND TOTAL FEES BY MBR-ZIPCODE FOR ZIPRPT,
+      * USING THE SAME BUILD-AS-YOU-GO TABLE TECHNIQUE AS 327-
+      * ACCUMULATE-ACTIVITY.
+       322-ACCUMULATE-ZIPCODE.
+           MOVE "N" TO ZIP-FOUND-SWITCH.
+           MOVE "N" TO ZIP-TABLE-FULL-SWITCH.
+           PERFORM 323-SEARCH-ZIP-TABLE
+               VARYING ZIP-IDX FROM 1 BY 1
+               UNTIL ZIP-IDX > ZIP-TABLE-COUNT
+                  OR ZIP-FOUND.
+
+           IF NOT ZIP-FOUND
+               IF ZIP-TABLE-COUNT < ZIP-TABLE-MAX
+                   ADD 1 TO ZIP-TABLE-COUNT
+                   MOVE ZIP-TABLE-COUNT TO ZIP-FOUND-IDX
+                   MOVE MBR-ZIPCODE TO ZT-ZIPCODE(ZIP-FOUND-IDX)
+               ELSE
+                   DISPLAY "WARNING - ZIP TABLE FULL, SKIPPING "
+                       "ZIPCODE: " MBR-ZIPCODE
+                   MOVE "Y" TO ZIP-TABLE-FULL-SWITCH
+               END-IF
+           END-IF.
+
+           IF NOT ZIP-TABLE-FULL
+               ADD 1                  TO ZT-MEMBER-COUNT(ZIP-FOUND-IDX)
+               ADD MBR-MEMBERSHIP-FEES TO ZT-TOTAL-FEES(ZIP-FOUND-IDX)
+               ADD MBR-CLASS-FEES     TO ZT-TOTAL-FEES(ZIP-FOUND-IDX)
+               ADD MBR-MASSAGE-FEES   TO ZT-TOTAL-FEES(ZIP-FOUND-IDX)
+           END-IF.
+
+       323-SEARCH-ZIP-TABLE.
+           IF ZT-ZIPCODE(ZIP-IDX) = MBR-ZIPCODE
+               MOVE "Y"      TO ZIP-FOUND-SWITCH
+               MOVE ZIP-IDX  TO ZIP-FOUND-IDX
+           END-IF.
+
+      * ROLLS THIS MEMBER'S FEES AND BALANCE DUE INTO THEIR HOUSEHOLD'S
+      * HOUSEHOLDRPT TOTALS FOR JOINT BILLING.  A DEPENDENT (NONZERO
+      * MBR-HOUSEHOLD-CARD-NUMBER) POSTS UNDER THE PRIMARY CARDHOLDER'S
+      * CARD NUMBER; THE PRIMARY'S OWN RECORD (MBR-HOUSEHOLD-CARD-
+      * NUMBER OF ZERO) POSTS UNDER ITS OWN CARD NUMBER, WHICH
+      * 216-PRE-REGISTER-HOUSEHOLD ALREADY OPENED A ROW FOR DURING THE
+      * SORT INPUT PASS IF ANY DEPENDENT LINKS TO IT - SO THE PRIMARY'S
+      * OWN FEES POST REGARDLESS OF WHICH RECORD YMCAMEM HAPPENS TO
+      * PRESENT FIRST.
+       370-ACCUMULATE-HOUSEHOLD.
+           MOVE "N" TO HOUSEHOLD-TABLE-FULL-SWITCH.
+           IF MBR-HOUSEHOLD-CARD-NUMBER > ZERO
+               MOVE MBR-HOUSEHOLD-CARD-NUMBER TO HH-SEARCH-KEY
+               PERFORM 371-POST-MEMBER-TO-HOUSEHOLD
+           ELSE
+               MOVE "N" TO HOUSEHOLD-FOUND-SWITCH
+               MOVE MBR-CARD-NUMBER TO HH-SEARCH-KEY
+               PERFORM 372-SEARCH-HOUSEHOLD-TABLE
+                   VARYING HH-IDX FROM 1 BY 1
+                   UNTIL HH-IDX > HOUSEHOLD-TABLE-COUNT
+                      OR HOUSEHOLD-FOUND
+               IF HOUSEHOLD-FOUND
+                   PERFORM 373-ADD-MEMBER-FEES-TO-HOUSEHOLD
+               END-IF
+           END-IF.
+
+       371-POST-MEMBER-TO-HOUSEHOLD.
+           PERFORM 374-FIND-OR-CREATE-HOUSEHOLD-ROW.
+           IF NOT HOUSEHOLD-TABLE-FULL
+               PERFORM 373-ADD-MEMBER-FEES-TO-HOUSEHOLD
+           END-IF.
+
+       372-SEARCH-HOUSEHOLD-TABLE.
+           IF HT-HOUSEHOLD-CARD(HH-IDX) = HH-SEARCH-KEY
+               MOVE "Y"     TO HOUSEHOLD-FOUND-SWITCH
+               MOVE HH-IDX  TO HH-FOUND-IDX
+           END-IF.
+
+       373-ADD-MEMBER-FEES-TO-HOUSEHOLD.
+           ADD 1                   TO HT-MEMBER-COUNT(HH-FOUND-IDX).
+           ADD MBR-MEMBERSHIP-FEES TO HT-TOTAL-FEES(HH-FOUND-IDX).
+           ADD MBR-CLASS-FEES      TO HT-TOTAL-FEES(HH-FOUND-IDX).
+           ADD MBR-MASSAGE-FEES    TO HT-TOTAL-FEES(HH-FOUND-IDX).
+           ADD MBR-BALANCE-DUE     TO HT-TOTAL-BALANCE-DUE(HH-FOUND-IDX).
+
+      * SHARED BY 216-PRE-REGISTER-HOUSEHOLD (SORT INPUT PASS) AND
+      * 371-POST-MEMBER-TO-HOUSEHOLD (MAIN PASS) SO A HOUSEHOLD ROW
+      * KEYED BY HH-SEARCH-KEY EXISTS BEFORE EITHER ONE NEEDS IT.
+       374-FIND-OR-CREATE-HOUSEHOLD-ROW.
+           MOVE "N" TO HOUSEHOLD-FOUND-SWITCH.
+           PERFORM 372-SEARCH-HOUSEHOLD-TABLE
+               VARYING HH-IDX FROM 1 BY 1
+               UNTIL HH-IDX > HOUSEHOLD-TABLE-COUNT
+                  OR HOUSEHOLD-FOUND.
+
+           IF NOT HOUSEHOLD-FOUND
+               IF HOUSEHOLD-TABLE-COUNT < HOUSEHOLD-TABLE-MAX
+                   ADD 1 TO HOUSEHOLD-TABLE-COUNT
+                   MOVE HOUSEHOLD-TABLE-COUNT TO HH-FOUND-IDX
+                   MOVE HH-SEARCH-KEY
+                       TO HT-HOUSEHOLD-CARD(HH-FOUND-IDX)
+               ELSE
+                   DISPLAY "WARNING - HOUSEHOLD TABLE FULL, SKIPPING "
+                       "HOUSEHOLD: " HH-SEARCH-KEY
+                   MOVE "Y" TO HOUSEHOLD-TABLE-FULL-SWITCH
+               END-IF
+           END-IF.
 
        330-PRINT-HEADING-LINES.
 
@@ -305,6 +1096,38 @@
        350-PRINT-TRAINER-LINE.
            MOVE MBR-PERSONAL-TRAINER TO ML-PERSONAL-TRAINER.
 
+      * PRINTS A SUBTOTAL/AVERAGE LINE FOR THE TRAINER GROUP JUST
+      * FINISHED AND RESETS TRAINER-TOTAL-FIELDS FOR THE NEXT ONE.
+      * CALLED AT EVERY STATUS/TRAINER CONTROL BREAK AND ONCE MORE
+      * AFTER THE LAST RECORD FOR THE FINAL TRAINER GROUP.
+       345-PRINT-TRAINER-SUBTOTAL.
+           MOVE TRAINER-MEMBERSHIP-FEES TO TST-MEMBERSHIP-FEES.
+           MOVE TRAINER-CLASS-FEES      TO TST-CLASS-FEES.
+           MOVE TRAINER-MASSAGE-FEES    TO TST-MASSAGE-FEES.
+           IF TRAINER-RECORD-COUNT > ZERO
+               DIVIDE TRAINER-FITNESS-SCORE BY TRAINER-RECORD-COUNT
+                   GIVING TST-AVRG-FITNESS-SCORE ROUNDED
+           END-IF.
+           MOVE TRAINER-SUBTOTAL-LINE TO MEM-REPORT.
+           WRITE MEM-REPORT AFTER ADVANCING 1 LINES.
+           MOVE ZERO TO TRAINER-MEMBERSHIP-FEES
+                        TRAINER-CLASS-FEES
+                        TRAINER-MASSAGE-FEES
+                        TRAINER-FITNESS-SCORE
+                        TRAINER-RECORD-COUNT.
+
+       360-COMPUTE-AGE.
+           COMPUTE AGE-WORK = CD-YEAR - MBR-BIRTH-YEAR.
+           IF CD-MONTH < MBR-BIRTH-MONTH
+               SUBTRACT 1 FROM AGE-WORK
+           ELSE
+               IF CD-MONTH = MBR-BIRTH-MONTH
+                   AND CD-DAY < MBR-BIRTH-DAY
+                   SUBTRACT 1 FROM AGE-WORK
+               END-IF
+           END-IF.
+           MOVE AGE-WORK TO HL22-AGE.
+
        500-PRINT-AVERAGE-LINE.
 
            DIVIDE TOTAL-MEMBERSHIP-FEES BY RECORD-COUNT
@@ -326,3 +1149,89 @@
            MOVE TOTAL-FITNESS-SCORE    TO TS-TOTAL-FITNESS-SCORE.
            MOVE TOTAL-SCORE-LINE TO MEM-REPORT.
            WRITE MEM-REPORT AFTER ADVANCING 1 LINES.
+
+       520-PRINT-LAPSED-TRAILER.
+           MOVE LAPSED-COUNT TO LT-LAPSED-COUNT.
+           MOVE LAPSED-TRAILER-LINE TO LAPSED-REPORT.
+           WRITE LAPSED-REPORT AFTER ADVANCING 2 LINES.
+
+      * WRITES THE ACTIVITY-BY-ACTIVITY HEADCOUNT/REVENUE BREAKDOWN
+      * BUILT BY 327-ACCUMULATE-ACTIVITY OUT TO ACTIVITYRPT.
+       530-PRINT-ACTIVITY-REPORT.
+           MOVE ACTIVITY-HEADING-LINE TO ACTIVITY-REPORT.
+           WRITE ACTIVITY-REPORT.
+           PERFORM 535-PRINT-ACTIVITY-LINE
+               VARYING ACT-IDX FROM 1 BY 1
+               UNTIL ACT-IDX > ACTIVITY-TABLE-COUNT.
+
+       535-PRINT-ACTIVITY-LINE.
+           MOVE AT-ACTIVITY(ACT-IDX)      TO AD-ACTIVITY.
+           MOVE AT-MEMBER-COUNT(ACT-IDX)  TO AD-MEMBER-COUNT.
+           MOVE AT-TOTAL-REVENUE(ACT-IDX) TO AD-TOTAL-REVENUE.
+           MOVE ACTIVITY-DETAIL-LINE      TO ACTIVITY-REPORT.
+           WRITE ACTIVITY-REPORT AFTER ADVANCING 1 LINES.
+
+      * WRITES THE ZIPCODE HEADCOUNT/TOTAL-FEES BREAKDOWN BUILT BY
+      * 322-ACCUMULATE-ZIPCODE OUT TO ZIPRPT.
+       540-PRINT-ZIP-REPORT.
+           MOVE ZIP-HEADING-LINE TO ZIP-REPORT.
+           WRITE ZIP-REPORT.
+           PERFORM 545-PRINT-ZIP-LINE
+               VARYING ZIP-IDX FROM 1 BY 1
+               UNTIL ZIP-IDX > ZIP-TABLE-COUNT.
+
+       545-PRINT-ZIP-LINE.
+           MOVE ZT-ZIPCODE(ZIP-IDX)      TO ZD-ZIPCODE.
+           MOVE ZT-MEMBER-COUNT(ZIP-IDX) TO ZD-MEMBER-COUNT.
+           MOVE ZT-TOTAL-FEES(ZIP-IDX)   TO ZD-TOTAL-FEES.
+           MOVE ZIP-DETAIL-LINE          TO ZIP-REPORT.
+           WRITE ZIP-REPORT AFTER ADVANCING 1 LINES.
+
+       550-PRINT-EXCEPTION-TRAILER.
+           MOVE EXCEPTION-COUNT TO ET-EXCEPTION-COUNT.
+           MOVE EXCEPTION-TRAILER-LINE TO EXCEPTION-REPORT.
+           WRITE EXCEPTION-REPORT AFTER ADVANCING 2 LINES.
+
+       560-PRINT-RECORDCOUNT-TRAILER.
+           MOVE RECORD-COUNT TO RT-RECORD-COUNT.
+           MOVE EXPECTED-RECORD-COUNT TO RT-EXPECTED-COUNT.
+           IF EXPECTED-RECORD-COUNT = ZERO
+               MOVE "NO CONTROL FILE FOUND" TO RT-RECONCILE-MSG
+           ELSE
+               IF RECORD-COUNT = EXPECTED-RECORD-COUNT
+                   MOVE "RECONCILED OK"     TO RT-RECONCILE-MSG
+               ELSE
+                   MOVE "** OUT OF BALANCE **" TO RT-RECONCILE-MSG
+               END-IF
+           END-IF.
+           MOVE RECORDCOUNT-TRAILER-LINE TO MEM-REPORT.
+           WRITE MEM-REPORT AFTER ADVANCING 2 LINES.
+
+      * WRITES THE PAST-DUE COUNT AND TOTAL BUILT BY 326-CHECK-
+      * BALANCE-DUE OUT TO COLLECTRPT SO BILLING FOLLOW-UP HAS A
+      * STANDING LIST INSTEAD OF WAITING ON THE FRONT DESK TO NOTICE.
+       570-PRINT-COLLECTIONS-TRAILER.
+           MOVE COLLECTIONS-COUNT TO CT-COLLECTIONS-COUNT.
+           MOVE COLLECTIONS-TOTAL-DUE TO CT-TOTAL-DUE.
+           MOVE COLLECTIONS-TRAILER-LINE TO COLLECTIONS-REPORT.
+           WRITE COLLECTIONS-REPORT AFTER ADVANCING 2 LINES.
+
+      * PRINTS ONE LINE PER LINKED HOUSEHOLD BUILT BY 370-ACCUMULATE-
+      * HOUSEHOLD, SHOWING THE COMBINED MEMBERSHIP/CLASS/MASSAGE FEES
+      * AND BALANCE DUE FOR EVERYONE BILLED UNDER THAT PRIMARY CARD
+      * NUMBER, SO FAMILY ACCOUNTS CAN BE WORKED AS ONE BILL INSTEAD OF
+      * ADDING UP EACH MEMBER'S LINE ON MEMBERRPT BY HAND.
+       580-PRINT-HOUSEHOLD-REPORT.
+           MOVE HOUSEHOLD-HEADING-LINE TO HOUSEHOLD-REPORT.
+           WRITE HOUSEHOLD-REPORT.
+           PERFORM 585-PRINT-HOUSEHOLD-LINE
+               VARYING HH-IDX FROM 1 BY 1
+               UNTIL HH-IDX > HOUSEHOLD-TABLE-COUNT.
+
+       585-PRINT-HOUSEHOLD-LINE.
+           MOVE HT-HOUSEHOLD-CARD(HH-IDX)    TO HD-HOUSEHOLD-CARD.
+           MOVE HT-MEMBER-COUNT(HH-IDX)      TO HD-MEMBER-COUNT.
+           MOVE HT-TOTAL-FEES(HH-IDX)        TO HD-TOTAL-FEES.
+           MOVE HT-TOTAL-BALANCE-DUE(HH-IDX) TO HD-BALANCE-DUE.
+           MOVE HOUSEHOLD-DETAIL-LINE        TO HOUSEHOLD-REPORT.
+           WRITE HOUSEHOLD-REPORT AFTER ADVANCING 1 LINES.
