@@ -0,0 +1,55 @@
+      ******************************************************************
+      * Author: Graham Wenz
+      * Date: 02/13/2017
+      * Purpose: Shared YMCAMEM record layout.  COPYd into the FILE
+      *          SECTION of every program that opens YMCAMEM so the
+      *          member record can never drift out of sync between
+      *          YMCA_MEM_UPDATE and YMCA_RPT.
+      *
+      * Modification History:
+      *   03/01/2017 GW - Added MBR-BIRTH-DATE.  YMCA_RPT was aging
+      *                   members off MMR-FILE-DATE (the date the record
+      *                   was last written), which is not a birth date
+      *                   and drifted every time a record was updated.
+      *   03/15/2017 GW - Added MBR-EXPIRATION-DATE so membership
+      *                   renewals can be tracked and a lapsed-members
+      *                   report can be produced.
+      *   04/26/2017 GW - Added MBR-HOUSEHOLD-CARD-NUMBER so a spouse
+      *                   or child's record can be linked back to the
+      *                   family's primary card number for family-plan
+      *                   billing.  ZERO means the member is not linked
+      *                   to anyone else's card.
+      *   05/10/2017 GW - Added MBR-BALANCE-DUE so past-due membership,
+      *                   class, and massage fees can be tracked and
+      *                   flagged for collections instead of relying on
+      *                   the front desk noticing at check-in.  ZERO
+      *                   means the member is paid up.
+      ******************************************************************
+       01  MEMBER-MASTER-RECORD.
+           05  MBR-STATUS              PIC X(8).
+           05  MBR-PERSONAL-TRAINER    PIC X(8).
+           05  MBR-CARD-NUMBER         PIC 9(6).
+           05  MBR-HOUSEHOLD-CARD-NUMBER PIC 9(6).
+           05  MBR-NAME                PIC X(20).
+           05  MBR-FAV-ACTIVITY        PIC X(10).
+           05  MBR-MEMBERSHIP-FEES     PIC 9(3)V9(2).
+           05  MBR-CLASS-FEES          PIC 9(3)V9(2).
+           05  MBR-MASSAGE-FEES        PIC 9(3)V9(2).
+           05  MBR-FITNESS-SCORE       PIC 9(3)V9(2).
+           05  MBR-ZIPCODE             PIC 9(5).
+           05  MBR-BIRTH-DATE          PIC 9(8).
+           05  MBR-BIRTH-DATE-X      REDEFINES MBR-BIRTH-DATE.
+               10  MBR-BIRTH-YEAR           PIC 9(4).
+               10  MBR-BIRTH-MONTH          PIC 99.
+               10  MBR-BIRTH-DAY            PIC 99.
+           05  MBR-EXPIRATION-DATE     PIC 9(8).
+           05  MBR-EXPIRATION-DATE-X REDEFINES MBR-EXPIRATION-DATE.
+               10  MBR-EXPIRE-YEAR          PIC 9(4).
+               10  MBR-EXPIRE-MONTH         PIC 99.
+               10  MBR-EXPIRE-DAY           PIC 99.
+           05  MMR-FILE-DATE           PIC 9(8).
+           05  MMR-FILE-DATE-X       REDEFINES MMR-FILE-DATE.
+               10  MMR-YEAR                 PIC 9(4).
+               10  MMR-MONTH                PIC 99.
+               10  MMR-DAY                  PIC 99.
+           05  MBR-BALANCE-DUE         PIC 9(4)V9(2).
