@@ -5,28 +5,259 @@
       *          hours and calculates the salary amount to be inserted into their
       *          health insurance fund for retirment.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   11/28/2016 GW - Added batch mode so a payroll extract of
+      *                   salary/leave-hours pairs can be run against
+      *                   Calc_Insurance without re-keying each retiree
+      *                   at the terminal.
+      *   12/05/2016 GW - Added entry validation - zero/blank salary and
+      *                   leave hours over WORK-HOURS are now rejected
+      *                   before Calc_Insurance is ever called.
+      *   12/14/2016 GW - Every calculation is now appended to an audit
+      *                   log (salary, leave hours, amount, date) so HR
+      *                   has a paper trail for retirement payouts.
+      *   01/09/2017 GW - Calc_Insurance now takes an actual-hours-worked
+      *                   argument for part-time/part-year retirees.  A
+      *                   blank entry (or zero) still defaults to a full
+      *                   2080-hour year.  The payroll extract record
+      *                   picked up a third column for the same reason.
+      *   05/24/2017 GW - Widened PE-LEAVE-HOURS/LS-LEAVE-HOURS from
+      *                   PIC 9(3) to PIC 9(4) so the over-2080-hours
+      *                   edit in 900-VALIDATE-ENTRIES can actually
+      *                   fire - at 3 digits leave hours topped out at
+      *                   999 and the comparison could never be true.
+      *   05/31/2017 GW - Added FILE STATUS clauses to PAYROLL-EXTRACT,
+      *                   INSURANCE-RESULTS, and AUDIT-LOG with checks
+      *                   after each OPEN, so a mistyped batch file
+      *                   name is reported with a clear message instead
+      *                   of aborting the run with a raw runtime error.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. INSURANCE-CALCULATOR.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PAYROLL-EXTRACT ASSIGN TO BATCH-INPUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYROLL-EXTRACT-STATUS.
+           SELECT INSURANCE-RESULTS ASSIGN TO BATCH-OUTPUT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INSURANCE-RESULTS-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO "INSURLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-LOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+
+       FD  PAYROLL-EXTRACT.
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PE-ANNUAL-SALARY        PIC 9(5).
+           05  PE-LEAVE-HOURS          PIC 9(4).
+           05  PE-ACTUAL-HOURS-WORKED  PIC 9(4).
+
+       FD  INSURANCE-RESULTS.
+       01  INSURANCE-RESULTS-RECORD.
+           05  IR-ANNUAL-SALARY        PIC Z(4)9.
+           05                          PIC X(3)   VALUE SPACE.
+           05  IR-LEAVE-HOURS          PIC Z,ZZ9.
+           05                          PIC X(3)   VALUE SPACE.
+           05  IR-INSURANCE-AMNT       PIC $ZZZZ9.99.
+
+       FD  AUDIT-LOG.
+       01  AUDIT-LOG-RECORD.
+           05  AL-RUN-DATE             PIC 9999/99/99.
+           05                          PIC X(2)   VALUE SPACE.
+           05  AL-ANNUAL-SALARY        PIC Z(4)9.
+           05                          PIC X(3)   VALUE SPACE.
+           05  AL-LEAVE-HOURS          PIC Z,ZZ9.
+           05                          PIC X(3)   VALUE SPACE.
+           05  AL-HOURS-WORKED         PIC Z,ZZ9.
+           05                          PIC X(3)   VALUE SPACE.
+           05  AL-INSURANCE-AMNT       PIC $ZZZZ9.99.
+
        WORKING-STORAGE SECTION.
-       01  USER-ENTRIES.
-           05  ANNUAL-SALARY        PIC 9(5).
-           05  LEAVE-HOURS          PIC 9(3).
+      * CALC_INSURANCE ARGUMENTS - SHARED COPYBOOK KEEPS THIS CALLER
+      * IN SYNC WITH THE SUBPROGRAM'S LINKAGE SECTION.
+           COPY INSLINK.
+
        01  WORK-FIELDS.
-           05  INSURANCE-AMNT       PIC $ZZZZ9.99.
+      * MUST MATCH WORK-HOURS IN Calc_Insurance - USED TO VALIDATE
+      * LEAVE-HOURS BEFORE THE CALL IS EVER MADE.
+           05  MAX-LEAVE-HOURS      PIC 9(4)   VALUE 2080.
+
+       01  TODAYS-DATE.
+           05  TD-CURRENT-DATE         PIC 9(8).
+           05  TD-CURRENT-DATE-X       REDEFINES TD-CURRENT-DATE.
+               10  TD-YEAR                 PIC 9(4).
+               10  TD-MONTH                PIC 99.
+               10  TD-DAY                  PIC 99.
+
+       01  BATCH-FIELDS.
+           05  BATCH-INPUT-NAME     PIC X(60).
+           05  BATCH-OUTPUT-NAME    PIC X(60).
+
+       01  WS-PAYROLL-EXTRACT-STATUS   PIC X(2).
+           88  WS-PAYROLL-EXTRACT-OK              VALUE "00".
+
+       01  WS-INSURANCE-RESULTS-STATUS PIC X(2).
+           88  WS-INSURANCE-RESULTS-OK            VALUE "00".
+
+       01  WS-AUDIT-LOG-STATUS         PIC X(2).
+           88  WS-AUDIT-LOG-OK                    VALUE "00".
+
+       01  SWITCHES.
+           05  RUN-MODE-SWITCH          PIC X     VALUE "I".
+               88  BATCH-MODE                     VALUE "B".
+               88  INTERACTIVE-MODE               VALUE "I".
+           05  EOF-SWITCH               PIC X     VALUE "N".
+               88  EOF                             VALUE "Y".
+           05  ENTRY-VALID-SWITCH       PIC X     VALUE "N".
+               88  ENTRY-VALID                     VALUE "Y".
+
        PROCEDURE DIVISION.
+
        MAIN-PROCEDURE.
-            DISPLAY "Enter: Annual Salary"
-            ACCEPT ANNUAL-SALARY
-
-            DISPLAY "ENTER: Unused Sick-Leave Hours"
-            ACCEPT LEAVE-HOURS
-
-            CALL "Calc_Insurance" USING ANNUAL-SALARY
-                                        LEAVE-HOURS
-                                        INSURANCE-AMNT.
-            DISPLAY "Insurance Amount: "
-            DISPLAY INSURANCE-AMNT.
-            STOP RUN.
+           DISPLAY "Enter mode: (I)nteractive or (B)atch"
+           ACCEPT RUN-MODE-SWITCH
+
+           MOVE FUNCTION CURRENT-DATE TO TD-CURRENT-DATE.
+
+           OPEN EXTEND AUDIT-LOG.
+           IF NOT WS-AUDIT-LOG-OK
+               DISPLAY "WARNING - UNABLE TO OPEN AUDIT LOG - STATUS: "
+                   WS-AUDIT-LOG-STATUS
+           END-IF.
+
+           IF BATCH-MODE
+               PERFORM 200-RUN-BATCH-MODE
+           ELSE
+               PERFORM 100-RUN-INTERACTIVE-MODE
+           END-IF.
+
+           CLOSE AUDIT-LOG.
+
+           STOP RUN.
+
+       100-RUN-INTERACTIVE-MODE.
+           MOVE "N" TO ENTRY-VALID-SWITCH.
+           PERFORM 110-ACCEPT-AND-VALIDATE-ENTRIES
+               WITH TEST AFTER
+               UNTIL ENTRY-VALID.
+
+           CALL "Calc_Insurance" USING LS-ANNUAL-SALARY
+                                       LS-LEAVE-HOURS
+                                       LS-ACTUAL-HOURS-WORKED
+                                       LS-INSURANCE-AMNT.
+           DISPLAY "Insurance Amount: "
+           DISPLAY LS-INSURANCE-AMNT.
+           PERFORM 950-LOG-CALCULATION.
+
+       110-ACCEPT-AND-VALIDATE-ENTRIES.
+           DISPLAY "Enter: Annual Salary"
+           ACCEPT LS-ANNUAL-SALARY
+
+           DISPLAY "ENTER: Unused Sick-Leave Hours"
+           ACCEPT LS-LEAVE-HOURS
+
+           DISPLAY "ENTER: Actual Hours Worked (0 = full year)"
+           ACCEPT LS-ACTUAL-HOURS-WORKED
+
+           PERFORM 900-VALIDATE-ENTRIES.
+
+       200-RUN-BATCH-MODE.
+           DISPLAY "Enter: Payroll Extract Input File"
+           ACCEPT BATCH-INPUT-NAME
+
+           DISPLAY "Enter: Insurance Results Output File"
+           ACCEPT BATCH-OUTPUT-NAME
+
+           MOVE "N" TO EOF-SWITCH.
+           OPEN INPUT  PAYROLL-EXTRACT
+                OUTPUT INSURANCE-RESULTS.
+
+           IF NOT WS-PAYROLL-EXTRACT-OK
+               DISPLAY "UNABLE TO OPEN PAYROLL EXTRACT AT "
+                   BATCH-INPUT-NAME
+               DISPLAY "STATUS: " WS-PAYROLL-EXTRACT-STATUS
+           ELSE
+               IF NOT WS-INSURANCE-RESULTS-OK
+                   DISPLAY "UNABLE TO OPEN INSURANCE RESULTS AT "
+                       BATCH-OUTPUT-NAME
+                   DISPLAY "STATUS: " WS-INSURANCE-RESULTS-STATUS
+                   CLOSE PAYROLL-EXTRACT
+               ELSE
+                   PERFORM 210-READ-PAYROLL-RECORD
+                   PERFORM 220-PROCESS-PAYROLL-RECORD
+                       WITH TEST AFTER
+                       UNTIL EOF
+
+                   CLOSE PAYROLL-EXTRACT
+                         INSURANCE-RESULTS
+               END-IF
+           END-IF.
+
+       210-READ-PAYROLL-RECORD.
+           READ PAYROLL-EXTRACT
+               AT END
+                   MOVE "Y" TO EOF-SWITCH.
+
+       220-PROCESS-PAYROLL-RECORD.
+           IF NOT EOF
+               MOVE PE-ANNUAL-SALARY       TO LS-ANNUAL-SALARY
+               MOVE PE-LEAVE-HOURS         TO LS-LEAVE-HOURS
+               MOVE PE-ACTUAL-HOURS-WORKED TO LS-ACTUAL-HOURS-WORKED
+               PERFORM 900-VALIDATE-ENTRIES
+
+               IF ENTRY-VALID
+                   CALL "Calc_Insurance" USING LS-ANNUAL-SALARY
+                                               LS-LEAVE-HOURS
+                                               LS-ACTUAL-HOURS-WORKED
+                                               LS-INSURANCE-AMNT
+
+                   MOVE PE-ANNUAL-SALARY  TO IR-ANNUAL-SALARY
+                   MOVE PE-LEAVE-HOURS    TO IR-LEAVE-HOURS
+                   MOVE LS-INSURANCE-AMNT    TO IR-INSURANCE-AMNT
+                   WRITE INSURANCE-RESULTS-RECORD
+                   PERFORM 950-LOG-CALCULATION
+               ELSE
+                   DISPLAY "SKIPPED INVALID PAYROLL RECORD - SALARY: "
+                       PE-ANNUAL-SALARY " HOURS: " PE-LEAVE-HOURS
+               END-IF
+
+               PERFORM 210-READ-PAYROLL-RECORD
+           END-IF.
+
+       900-VALIDATE-ENTRIES.
+           MOVE "Y" TO ENTRY-VALID-SWITCH.
+
+           IF LS-ANNUAL-SALARY = ZERO
+               DISPLAY "INVALID ENTRY - ANNUAL SALARY MUST NOT BE ZERO"
+               MOVE "N" TO ENTRY-VALID-SWITCH
+           END-IF.
+
+           IF LS-ACTUAL-HOURS-WORKED = ZERO
+               IF LS-LEAVE-HOURS > MAX-LEAVE-HOURS
+                   DISPLAY "INVALID ENTRY - LEAVE HOURS EXCEED 2080 HRS"
+                   MOVE "N" TO ENTRY-VALID-SWITCH
+               END-IF
+           ELSE
+               IF LS-LEAVE-HOURS > LS-ACTUAL-HOURS-WORKED
+                   DISPLAY "INVALID ENTRY - LEAVE HOURS EXCEEDS HOURS"
+                   MOVE "N" TO ENTRY-VALID-SWITCH
+               END-IF
+           END-IF.
+
+       950-LOG-CALCULATION.
+           MOVE TD-CURRENT-DATE    TO AL-RUN-DATE.
+           MOVE LS-ANNUAL-SALARY      TO AL-ANNUAL-SALARY.
+           MOVE LS-LEAVE-HOURS        TO AL-LEAVE-HOURS.
+           MOVE LS-ACTUAL-HOURS-WORKED TO AL-HOURS-WORKED.
+           MOVE LS-INSURANCE-AMNT     TO AL-INSURANCE-AMNT.
+           IF WS-AUDIT-LOG-OK
+               WRITE AUDIT-LOG-RECORD
+           END-IF.
