@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Author: Graham Wenz
+      * Date: 01/16/2017
+      * Purpose: Shared linkage interface for the Calc_Insurance
+      *          subprogram.  Any program that CALLs Calc_Insurance
+      *          COPYs this member so the argument list can never
+      *          drift out of sync with the subprogram's PIC clauses.
+      *
+      * Modification History:
+      *   05/24/2017 GW - Widened LS-LEAVE-HOURS from PIC 9(3) to
+      *                   PIC 9(4) - at PIC 9(3) the field topped out
+      *                   at 999, so the over-2080-hours edit against
+      *                   MAX-LEAVE-HOURS in INSURANCE-CALCULATOR could
+      *                   never actually reject anything.
+      ******************************************************************
+       77  LS-ANNUAL-SALARY        PIC 9(5).
+       77  LS-LEAVE-HOURS          PIC 9(4).
+       77  LS-ACTUAL-HOURS-WORKED  PIC 9(4).
+       77  LS-INSURANCE-AMNT       PIC $ZZZZ9.99.
