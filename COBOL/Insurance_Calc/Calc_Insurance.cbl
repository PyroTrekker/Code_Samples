@@ -8,6 +8,14 @@
       * calculates the amount of sick-leave salary using the 1st two,
       * and stores the result in the 3rd to be displayed in another program.
       * Tectonics: cobc
+      *
+      * Modification History:
+      *   01/09/2017 GW - Replaced the fixed 2080 WORK-HOURS divisor with
+      *                   an actual-hours-worked argument so part-time and
+      *                   part-year retirees are no longer pro-rated as if
+      *                   they worked a full 2080-hour year.
+      *   01/16/2017 GW - LINKAGE SECTION moved into the INSLINK copybook
+      *                   so every caller shares the same argument layout.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Calc_Insurance.
@@ -15,19 +23,24 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        01    WORK-FIELDS.
-      * WORK HOURS IN A YEAR = 2080
+      * FULL-TIME, FULL-YEAR WORK HOURS - USED ONLY WHEN A CALLER
+      * PASSES ZERO FOR LS-ACTUAL-HOURS-WORKED.
            05 WORK-HOURS PIC 9(4) VALUE 2080.
 
        LINKAGE SECTION.
-       77  LS-ANNUAL-SALARY        PIC 9(5).
-       77  LS-LEAVE-HOURS          PIC 9(3).
-       77  LS-INSURANCE-AMNT       PIC $ZZZZ9.99.
+           COPY INSLINK.
 
        PROCEDURE DIVISION USING LS-ANNUAL-SALARY
                                 LS-LEAVE-HOURS
+                                LS-ACTUAL-HOURS-WORKED
                                 LS-INSURANCE-AMNT.
        000-CALCULATE-INSURANCE.
+           IF LS-ACTUAL-HOURS-WORKED = ZERO
+               MOVE WORK-HOURS TO LS-ACTUAL-HOURS-WORKED
+           END-IF.
+
            COMPUTE LS-INSURANCE-AMNT ROUNDED =
-               LS-LEAVE-HOURS * (LS-ANNUAL-SALARY / WORK-HOURS)
+               LS-LEAVE-HOURS *
+                   (LS-ANNUAL-SALARY / LS-ACTUAL-HOURS-WORKED)
 
            EXIT PROGRAM.
